@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Sinistres (claim) working-storage group.
+      * Shared by Main, Principale and every batch program that reads
+      * or writes the claims register file (SINISF).
+      ******************************************************************
+       01  Sinistres.
+           10  w-CodeSinistre            pic x(10).
+           10  w-ref_CodeClient          pic x(10).
+           10  w-ref_CodeContrat         pic x(10).
+           10  w-DateSinistre            pic x(10).
+           10  w-DateDeclaration         pic x(10).
+           10  w-DateResolution          pic x(10).
+           10  w-TypeSinistre            pic xx.
