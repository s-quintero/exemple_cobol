@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Req 012 - client mailing list report, sorted by
+      *          w-CodePostal then w-Nom, with a count per code postal,
+      *          so mailing runs can be handed to the print shop in
+      *          postal-presort order.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ListeClientsPostal.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCLIEN.
+
+           SELECT TriClients ASSIGN TO "CLITRI.TMP".
+
+           SELECT RapportClients ASSIGN TO "RAPCLI.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCLIENT.
+
+       SD  TriClients.
+       01  SD-Client.
+           10  SD-CodePostal             pic 9(5).
+           10  SD-Nom                    pic x(20).
+           10  SD-CodeClient             pic x(10).
+           10  SD-Prenom                 pic x(20).
+           10  SD-Adresse                pic x(30).
+           10  SD-Ville                  pic x(20).
+
+       FD  RapportClients.
+       01  Rap-Ligne                   pic x(80).
+
+       WORKING-STORAGE SECTION.
+           COPY WSCLIFS.
+
+       01  w-CodePostalRupture         pic 9(5) value zero.
+       01  w-NbParCode                 pic 9(5) value zero.
+       01  w-NbTotal                   pic 9(5) value zero.
+       01  w-FinClients                pic x value 'N'.
+           88  FinClients              value 'O'.
+       01  w-PremierGroupe             pic x value 'O'.
+           88  PremierGroupe           value 'O'.
+
+       01  w-Entete1.
+           05  filler                  pic x(7)  value 'Code'.
+           05  filler                  pic x(21) value 'Nom'.
+           05  filler                  pic x(21) value 'Prenom'.
+           05  filler                  pic x(31) value 'Adresse'.
+           05  filler                  pic x(20) value 'Ville'.
+
+       01  w-LigneDet.
+           05  LD-Client                pic x(10).
+           05  filler                   pic x.
+           05  LD-Nom                   pic x(20).
+           05  filler                   pic x.
+           05  LD-Prenom                pic x(20).
+           05  filler                   pic x.
+           05  LD-Adresse               pic x(30).
+           05  filler                   pic x.
+           05  LD-Ville                 pic x(20).
+
+       01  w-LigneRupture.
+           05  filler                  pic x(16)
+               value 'Code postal: '.
+           05  LR-Code                 pic 9(5).
+
+       01  w-LigneTotal.
+           05  filler                  pic x(24)
+               value 'Nombre pour ce code: '.
+           05  LT-Nombre               pic zzzz9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT ClientF.
+
+           SORT TriClients
+               ON ASCENDING KEY SD-CodePostal SD-Nom
+               INPUT PROCEDURE IS Charger-Clients
+               OUTPUT PROCEDURE IS Imprimer-Clients.
+
+           CLOSE ClientF.
+           STOP RUN.
+
+       Charger-Clients.
+           MOVE LOW-VALUES TO FD-CodeClient.
+           START ClientF KEY IS NOT LESS THAN FD-CodeClient
+               INVALID KEY MOVE 'O' TO w-FinClients
+           END-START.
+
+           PERFORM UNTIL FinClients
+               READ ClientF NEXT RECORD
+                   AT END MOVE 'O' TO w-FinClients
+               END-READ
+               IF NOT FinClients
+                   MOVE FD-CodePostal      TO SD-CodePostal
+                   MOVE FD-Nom             TO SD-Nom
+                   MOVE FD-CodeClient      TO SD-CodeClient
+                   MOVE FD-Prenom          TO SD-Prenom
+                   MOVE FD-Adresse         TO SD-Adresse
+                   MOVE FD-Ville           TO SD-Ville
+                   RELEASE SD-Client
+               END-IF
+           END-PERFORM.
+
+       Imprimer-Clients.
+           OPEN OUTPUT RapportClients.
+           MOVE w-Entete1 TO Rap-Ligne.
+           WRITE Rap-Ligne.
+
+           MOVE 'N' TO w-FinClients.
+           RETURN TriClients
+               AT END MOVE 'O' TO w-FinClients
+           END-RETURN.
+
+           PERFORM UNTIL FinClients
+               IF SD-CodePostal NOT = w-CodePostalRupture
+                   OR PremierGroupe
+                   IF NOT PremierGroupe
+                       MOVE w-NbParCode TO LT-Nombre
+                       MOVE w-LigneTotal TO Rap-Ligne
+                       WRITE Rap-Ligne
+                       MOVE spaces TO Rap-Ligne
+                       WRITE Rap-Ligne
+                   END-IF
+                   MOVE SD-CodePostal TO w-CodePostalRupture LR-Code
+                   MOVE w-LigneRupture TO Rap-Ligne
+                   WRITE Rap-Ligne
+                   MOVE zero TO w-NbParCode
+                   MOVE 'N' TO w-PremierGroupe
+               END-IF
+
+               MOVE SD-CodeClient          TO LD-Client
+               MOVE SD-Nom                 TO LD-Nom
+               MOVE SD-Prenom              TO LD-Prenom
+               MOVE SD-Adresse             TO LD-Adresse
+               MOVE SD-Ville               TO LD-Ville
+               MOVE w-LigneDet TO Rap-Ligne
+               WRITE Rap-Ligne
+
+               ADD 1 TO w-NbParCode w-NbTotal
+
+               RETURN TriClients
+                   AT END MOVE 'O' TO w-FinClients
+               END-RETURN
+           END-PERFORM.
+
+           IF NOT PremierGroupe
+               MOVE w-NbParCode TO LT-Nombre
+               MOVE w-LigneTotal TO Rap-Ligne
+               WRITE Rap-Ligne
+           END-IF.
+
+           CLOSE RapportClients.
