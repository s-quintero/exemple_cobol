@@ -0,0 +1,21 @@
+      ******************************************************************
+      * FD for the contract master file. Key'd on FD-CodeContrat.
+      ******************************************************************
+       FD  ContratF.
+       01  FD-Contrat.
+              10  FD-CodeContrat                 pic x(10).
+              10  FD-ref_CompteClient            pic x(10).
+              10  FD-DebutContrat                pic x(10).
+              10  FD-FinContrat                  pic x(20).
+              10  FD-IT                          pic x.
+              10  FD-IT-debut                    pic x(10).
+              10  FD-IA                          pic x.
+              10  FD-IA-debut                    pic x(10).
+              10  FD-PE                          pic x.
+              10  FD-PE-debut                    pic x(10).
+              10  FD-DC                          pic x.
+              10  FD-DC-debut                    pic x(10).
+              10  FD-MT                          pic x.
+              10  FD-MT-debut                    pic x(10).
+              10  FD-CH                          pic x.
+              10  FD-CH-debut                    pic x(10).
