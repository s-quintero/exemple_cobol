@@ -6,91 +6,59 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Principale.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCLIEN.
+           COPY SELSINIS.
+           COPY SELCONTR.
+           COPY SELCTHIS.
        DATA DIVISION.
        FILE SECTION.
+           COPY FDCLIENT.
+           COPY FDSINISF.
+           COPY FDCONTRA.
+           COPY FDCTHIS.
        WORKING-STORAGE SECTION.
 
-      *Declaration des variables SQL-Server
-      * 77 CNXDB STRING
-
-      *     EXEC SQL
-      *         INCLUDE SQLCA
-      *     END-EXEC.
-
-      *     EXEC sql
-      *         INCLUDE SQLDA
-      *     END-EXEC.
+           COPY WSCNXGP.
 
        01  Verifications           pic XXX.
            88  v-ClientAssure      value '1'.
 
+       01  w-ClientTrouve              pic x value 'N'.
+           88  ClientTrouve            value 'O'.
+
+       01  w-ChoixMenuGestion          pic x.
 
-       01 Beneficiaire.
-           10  w-CodeClient                pic x(10).
-           10  w-ref_CompteClient          pic x(10).
-           10  w-Intitule                  pic a(8).
-           10  w-Nom                       pic x(20).
-           10  w-Prenom                    pic x(20).
-           10  w-DateNaissance             pic x(10).
-           10  w-Adresse                   pic x(30).
-           10  w-CodePostal                pic 9(5).
-           10  w-Ville                     pic x(20).
+           COPY WSBENEF.
+           COPY WSCLIFS.
+           COPY WSSINFS.
+           COPY WSCNTFS.
 
        01  CompteClient pic X(10).
 
-       01 Contrat.
-              10  w-CodeContrat                  pic x(10).
-              10  w-ref_CompteClient             pic x(10).
-              10  w-DebutContrat                 pic x(10).
-              10  w-FinContrat                   pic x(20).
-              10  w-IT                           pic x.
-              10  w-IT-debut                     pic x(10).
-              10  w-IA                           pic x.
-              10  w-IA-debut                     pic x(10).
-              10  w-PE                           pic x.
-              10  w-PE-debut                     pic x(10).
-              10  w-DC                           pic x.
-              10  w-DC-debut                     pic x(10).
-              10  w-MT                           pic x.
-              10  w-MT-debut                     pic x(10).
-              10  w-CH                           pic x.
-              10  w-CH-debut                     pic x(10).
-
-       01  Sinistres.
-           10  w-CodeSinistre            pic x(10).
-           10  w-ref_CodeClient          pic x(10).
-           10  w-ref_CodeContrat         pic x(10).
-           10  w-DateSinistre            pic x(10).
-           10  w-DateDeclaration         pic x(10).
-           10  w-DateResolution          pic x(10).
-           10  w-TypeSinistre            pic xx.
-
-       01  ChoixTraitement.
-              10 w-ID-trt                 pic x(8).
-              10 w-TypeTraitement         pic xxx.
-              10 w-ref_CompteClient       pic x(10).
-              10 w-ref_CodeClient         pic x(10).
-              10 w-ref_CodeContrat        pic x(10).
-              10 w-ref_CodeSinitre        pic x(10).
-              10 w-Intitule               pic x(8).
-              10 w-Nom                    pic x(20).
-              10 w-Prenom                 pic x(20).
-              10 w-DateNaissance          pic x(10).
-              10 w-Adresse                pic x(30).
-              10 w-CodePostal             pic 9(5).
-              10 w-Ville                  pic x(20).
-              10 w-IT                     pic x.
-              10 w-IT-debut               pic x(10).
-              10 w-IA                     pic x.
-              10 w-IA-debut               pic x(10).
-              10 w-PE                     pic x.
-              10 w-PE-debut               pic x(10).
-              10 w-DC                     pic x.
-              10 w-DC-debut               pic x(10).
-              10 w-MT                     pic x.
-              10 w-MT-debut               pic x(10).
-              10 w-CH                     pic x.
-              10 w-CH-debut               pic x(10).
+           COPY WSCONTRA.
+
+           COPY WSSINIS.
+
+           COPY WSCHTRT.
+
+       01  w-PrimeContrat              pic 9(7)v99.
+
+       01  w-NomTitulaire              pic x(20).
+       01  w-PrenomTitulaire           pic x(20).
+       01  w-TitulaireTrouve           pic x.
+
+       01  w-SaisieNom                 pic x(20).
+       01  w-SaisiePrenom              pic x(20).
+       01  w-SaisieAdresse             pic x(30).
+       01  w-SaisieCodePostal          pic 9(5).
+       01  w-SaisieVille               pic x(20).
+
+           COPY WSCTHIS.
+
+       01  w-DateDuJour                pic 9(8).
 
 
        PROCEDURE DIVISION.
@@ -98,15 +66,109 @@
        InitProgramme.
 
       ************Connexion à la base de donnée**************
-      *     MOVE "Trusted_Connection=yes;Database=GUEPES;server=SRF-EN2-04;factory=System.Data.SqlClient;" to cnxdb
-      *     exec sql
-      *       Connect using : CNXDB
-      *     end-exec.
+           COPY CNXGUEPE.
 
       * Mettre a ZERO les variables de traitement si necessaire
 
       *Accept a partir du web.
 
+           perform ClientMaster-Open.
+           perform SinistreMaster-Open.
+           perform ContratMaster-Open.
+           perform ContratHisto-Open.
+
+           perform VerificationClientAssure.
+
+           perform ContratHisto-Close.
+           perform ContratMaster-Close.
+           perform SinistreMaster-Close.
+           perform ClientMaster-Close.
+
+           COPY DCNXGUEP.
+
+           STOP RUN.
+
+       ClientMaster-Open.
+           OPEN I-O ClientF.
+           IF NOT ClientF-OK
+               IF w-ClientF-Status = '35'
+                   OPEN OUTPUT ClientF
+                   CLOSE ClientF
+                   OPEN I-O ClientF
+               END-IF
+           END-IF.
+
+       ClientMaster-Close.
+           CLOSE ClientF.
+
+       SinistreMaster-Open.
+           OPEN I-O SinisF.
+           IF NOT SinisF-OK
+               IF w-SinisF-Status = '35'
+                   OPEN OUTPUT SinisF
+                   CLOSE SinisF
+                   OPEN I-O SinisF
+               END-IF
+           END-IF.
+
+       SinistreMaster-Close.
+           CLOSE SinisF.
+
+       ContratMaster-Open.
+           OPEN I-O ContratF.
+           IF NOT ContratF-OK
+               IF w-ContratF-Status = '35'
+                   OPEN OUTPUT ContratF
+                   CLOSE ContratF
+                   OPEN I-O ContratF
+               END-IF
+           END-IF.
+
+       ContratMaster-Close.
+           CLOSE ContratF.
+
+      ******************************************************************
+      * Req 011: contract history file. Every WRITE/REWRITE to
+      * ContratF also appends a dated snapshot here, so a guarantee
+      * toggled off still leaves a record it was ever on - one file
+      * per run date, opened EXTEND so several runs the same day
+      * accumulate into it.
+      ******************************************************************
+       ContratHisto-Open.
+           ACCEPT w-DateDuJour FROM DATE YYYYMMDD.
+           STRING 'CTHISTO' w-DateDuJour '.DAT' DELIMITED BY SIZE
+               INTO w-NomHistoContrat.
+           OPEN EXTEND ContratHisto.
+           IF w-ContratHisto-Status = '35'
+               OPEN OUTPUT ContratHisto
+               CLOSE ContratHisto
+               OPEN EXTEND ContratHisto
+           END-IF.
+
+       ContratHisto-Snapshot.
+           MOVE w-DateDuJour             TO FDH-DateHistorique.
+           MOVE w-CodeContrat            TO FDH-CodeContrat.
+           MOVE w-ref_CompteClient OF Contrat
+               TO FDH-ref_CompteClient.
+           MOVE w-DebutContrat           TO FDH-DebutContrat.
+           MOVE w-FinContrat             TO FDH-FinContrat.
+           MOVE w-IT OF Contrat          TO FDH-IT.
+           MOVE w-IT-debut OF Contrat    TO FDH-IT-debut.
+           MOVE w-IA OF Contrat          TO FDH-IA.
+           MOVE w-IA-debut OF Contrat    TO FDH-IA-debut.
+           MOVE w-PE OF Contrat          TO FDH-PE.
+           MOVE w-PE-debut OF Contrat    TO FDH-PE-debut.
+           MOVE w-DC OF Contrat          TO FDH-DC.
+           MOVE w-DC-debut OF Contrat    TO FDH-DC-debut.
+           MOVE w-MT OF Contrat          TO FDH-MT.
+           MOVE w-MT-debut OF Contrat    TO FDH-MT-debut.
+           MOVE w-CH OF Contrat          TO FDH-CH.
+           MOVE w-CH-debut OF Contrat    TO FDH-CH-debut.
+           WRITE FD-ContratHisto.
+
+       ContratHisto-Close.
+           CLOSE ContratHisto.
+
        VerificationClientAssure.
            perform VerificationClientAssure-Init.
            perform VerificationClientAssure-Trt.
@@ -114,17 +176,31 @@
 
 
        VerificationClientAssure-Init.
-       Display 'Le client est assuré? (click oui non) 1, 0'
-       accept  Verifications.
-       if Verifications = 'oui' or 'Oui' move true to b-ClientAssure end-if.
-       if Verifications = 'non' or 'Non' move false to b-ClientAssure end-if.
+           DISPLAY 'Code client: '.
+           ACCEPT w-CodeClient.
+           MOVE w-CodeClient TO FD-CodeClient.
+           READ ClientF
+               KEY IS FD-CodeClient
+               INVALID KEY
+                   MOVE 'N' TO w-ClientTrouve
+               NOT INVALID KEY
+                   MOVE 'O' TO w-ClientTrouve
+                   MOVE FD-Client TO Beneficiaire
+           END-READ.
+           IF ClientTrouve
+               MOVE '1' TO Verifications
+           ELSE
+               MOVE '0' TO Verifications
+           END-IF.
 
        VerificationClientAssure-Trt.
 
-       if b-ClientAssure true perform MenuGestion
+       if v-ClientAssure perform MenuGestion
            else perform MenuInscription
        End-If.
 
+       VerificationClientAssure-Fin.
+           CONTINUE.
 
 
 
@@ -132,30 +208,262 @@
       ************ CLIENT ASSURE **************
       *selection par le menu
 
+       MenuGestion.
+           DISPLAY ' '.
+           DISPLAY 'Bienvenue ' w-Nom OF Beneficiaire ' '
+               w-Prenom OF Beneficiaire.
+           DISPLAY '1. Consulter un contrat'.
+           DISPLAY '2. Declarer un sinistre'.
+           DISPLAY '3. Consulter les garanties'.
+           DISPLAY '4. Mettre a jour mes coordonnees'.
+           DISPLAY 'Choix: '.
+           ACCEPT w-ChoixMenuGestion.
+
+           evaluate w-ChoixMenuGestion
+               when '1' perform MenuGestion-ConsulterContrat
+               when '2' perform MenuGestion-DeclarerSinistre
+               when '3' perform MenuGestion-ConsulterGaranties
+               when '4' perform MenuGestion-MiseAJour
+               when other
+                   DISPLAY 'Choix invalide.'
+           end-evaluate.
+
+       MenuGestion-ConsulterContrat.
+           DISPLAY 'Code contrat: '.
+           ACCEPT w-CodeContrat.
+           MOVE w-CodeContrat TO FD-CodeContrat.
+           READ ContratF
+               KEY IS FD-CodeContrat
+               INVALID KEY
+                   DISPLAY 'Contrat inconnu: ' w-CodeContrat
+               NOT INVALID KEY
+                   MOVE FD-Contrat TO Contrat
+                   perform Rechercher-Titulaire
+                   DISPLAY 'Contrat ' w-CodeContrat ' pour le client '
+                       w-ref_CompteClient OF Contrat ' - '
+                       w-PrenomTitulaire ' ' w-NomTitulaire
+                   DISPLAY '  Debut: ' w-DebutContrat
+                       '  Fin: ' w-FinContrat
+                   CALL 'CalculPrime' USING Contrat, w-PrimeContrat
+                   DISPLAY '  Prime calculee: ' w-PrimeContrat
+           END-READ.
 
+      ******************************************************************
+      * Req 015 follow-up: ClientF is already open I-O for the whole
+      * run (see InitProgramme/ClientMaster-Open), so the contract
+      * holder's name is looked up with that same connector instead of
+      * a CALLed subprogram opening a second one - two file connectors
+      * on the same physical ClientF within one run unit is a conflict
+      * this system doesn't use anywhere else.
+      ******************************************************************
+       Rechercher-Titulaire.
+           MOVE w-ref_CompteClient OF Contrat TO FD-CodeClient.
+           READ ClientF
+               KEY IS FD-CodeClient
+               INVALID KEY
+                   MOVE 'N' TO w-TitulaireTrouve
+                   MOVE SPACES TO w-NomTitulaire w-PrenomTitulaire
+               NOT INVALID KEY
+                   MOVE 'O' TO w-TitulaireTrouve
+                   MOVE FD-Nom    TO w-NomTitulaire
+                   MOVE FD-Prenom TO w-PrenomTitulaire
+           END-READ.
+
+       MenuGestion-DeclarerSinistre.
+           DISPLAY 'Code sinistre: '.
+           ACCEPT w-CodeSinistre.
+           DISPLAY 'Code contrat concerne: '.
+           ACCEPT w-ref_CodeContrat OF Sinistres.
+           MOVE w-CodeClient OF Beneficiaire
+               TO w-ref_CodeClient OF Sinistres.
+           DISPLAY 'Type de sinistre (IT/IA/PE/DC/MT/CH): '.
+           ACCEPT w-TypeSinistre.
+           DISPLAY 'Date du sinistre (JJ/MM/AAAA): '.
+           ACCEPT w-DateSinistre.
+           STRING w-DateDuJour (7:2) '/' w-DateDuJour (5:2) '/'
+               w-DateDuJour (1:4) DELIMITED BY SIZE
+               INTO w-DateDeclaration.
+           MOVE spaces TO w-DateResolution.
+
+           MOVE Sinistres TO FD-Sinistre.
+           WRITE FD-Sinistre
+               INVALID KEY
+                   DISPLAY 'Erreur enregistrement sinistre '
+                       w-CodeSinistre
+           END-WRITE.
+
+           DISPLAY 'Sinistre declare pour le client '
+               w-ref_CodeClient OF Sinistres.
+
+       MenuGestion-ConsulterGaranties.
+           DISPLAY 'Code contrat: '.
+           ACCEPT w-CodeContrat.
+           MOVE w-CodeContrat TO FD-CodeContrat.
+           READ ContratF
+               KEY IS FD-CodeContrat
+               INVALID KEY
+                   DISPLAY 'Contrat inconnu: ' w-CodeContrat
+               NOT INVALID KEY
+                   MOVE FD-Contrat TO Contrat
+                   DISPLAY 'IT: ' w-IT OF Contrat
+                       '  IA: ' w-IA OF Contrat '  PE: ' w-PE OF Contrat
+                   DISPLAY 'DC: ' w-DC OF Contrat
+                       '  MT: ' w-MT OF Contrat '  CH: ' w-CH OF Contrat
+           END-READ.
 
-
-
-
+      ******************************************************************
+      * Req 022: update/inquiry path for the currently logged-in
+      * client - shows the record on file, then lets the operator
+      * correct a misspelled name or refresh the contact details
+      * without going through MenuInscription as if they were new.
+      ******************************************************************
+       MenuGestion-MiseAJour.
+           DISPLAY 'Coordonnees actuelles:'.
+           DISPLAY '  Nom: ' w-Nom OF Beneficiaire
+               '  Prenom: ' w-Prenom OF Beneficiaire.
+           DISPLAY '  Adresse: ' w-Adresse OF Beneficiaire.
+           DISPLAY '  Code postal: ' w-CodePostal OF Beneficiaire
+               '  Ville: ' w-Ville OF Beneficiaire.
+
+           MOVE SPACES TO w-SaisieNom w-SaisiePrenom w-SaisieAdresse
+               w-SaisieVille.
+           MOVE ZERO TO w-SaisieCodePostal.
+
+           DISPLAY 'Nouveau nom (vide = inchange): '.
+           ACCEPT w-SaisieNom.
+           DISPLAY 'Nouveau prenom (vide = inchange): '.
+           ACCEPT w-SaisiePrenom.
+           DISPLAY 'Nouvelle adresse (vide = inchange): '.
+           ACCEPT w-SaisieAdresse.
+           DISPLAY 'Nouveau code postal (0 = inchange): '.
+           ACCEPT w-SaisieCodePostal.
+           DISPLAY 'Nouvelle ville (vide = inchange): '.
+           ACCEPT w-SaisieVille.
+
+           IF w-SaisieNom NOT = SPACES
+               MOVE w-SaisieNom TO w-Nom OF Beneficiaire
+           END-IF.
+           IF w-SaisiePrenom NOT = SPACES
+               MOVE w-SaisiePrenom TO w-Prenom OF Beneficiaire
+           END-IF.
+           IF w-SaisieAdresse NOT = SPACES
+               MOVE w-SaisieAdresse TO w-Adresse OF Beneficiaire
+           END-IF.
+           IF w-SaisieCodePostal NOT = ZERO
+               MOVE w-SaisieCodePostal TO w-CodePostal OF Beneficiaire
+           END-IF.
+           IF w-SaisieVille NOT = SPACES
+               MOVE w-SaisieVille TO w-Ville OF Beneficiaire
+           END-IF.
+
+           MOVE Beneficiaire TO FD-Client.
+           REWRITE FD-Client.
+
+           DISPLAY 'Coordonnees mises a jour.'.
 
 
       ************CLIENT NON ASSURE**************
 
+       MenuInscription.
+           DISPLAY 'Inscription d''un nouveau client.'.
+           MOVE w-CodeClient OF Beneficiaire TO FD-CodeClient.
+           DISPLAY 'Nom: '.
+           ACCEPT w-Nom OF Beneficiaire.
+           DISPLAY 'Prenom: '.
+           ACCEPT w-Prenom OF Beneficiaire.
+           DISPLAY 'Date de naissance (JJ/MM/AAAA): '.
+           ACCEPT w-DateNaissance OF Beneficiaire.
+           DISPLAY 'Adresse: '.
+           ACCEPT w-Adresse OF Beneficiaire.
+           DISPLAY 'Code postal: '.
+           ACCEPT w-CodePostal OF Beneficiaire.
+           DISPLAY 'Ville: '.
+           ACCEPT w-Ville OF Beneficiaire.
+
+           MOVE w-CodeClient OF Beneficiaire
+               TO w-ref_CompteClient OF Beneficiaire.
+
+           MOVE Beneficiaire TO FD-Client.
+           WRITE FD-Client
+               INVALID KEY
+                   DISPLAY 'Erreur creation client '
+                       w-CodeClient OF Beneficiaire
+           END-WRITE.
+
+           MOVE 'O' TO w-ClientTrouve.
+           DISPLAY 'Client ' w-CodeClient OF Beneficiaire ' enregistre.'.
+
+           perform MenuInscription-Contrat.
+
+       MenuInscription-Contrat.
+           DISPLAY 'Code du premier contrat: '.
+           ACCEPT w-CodeContrat.
+           MOVE w-CodeClient OF Beneficiaire
+               TO w-ref_CompteClient OF Contrat.
+           DISPLAY 'Debut du contrat (JJ/MM/AAAA): '.
+           ACCEPT w-DebutContrat.
+           MOVE spaces TO w-FinContrat.
+
+           DISPLAY 'Garantie IT active? (O/N): '.
+           ACCEPT w-IT OF Contrat.
+           IF w-IT OF Contrat = 'O'
+               MOVE w-DebutContrat TO w-IT-debut OF Contrat
+           ELSE
+               MOVE spaces TO w-IT-debut OF Contrat
+           END-IF.
+
+           DISPLAY 'Garantie IA active? (O/N): '.
+           ACCEPT w-IA OF Contrat.
+           IF w-IA OF Contrat = 'O'
+               MOVE w-DebutContrat TO w-IA-debut OF Contrat
+           ELSE
+               MOVE spaces TO w-IA-debut OF Contrat
+           END-IF.
+
+           DISPLAY 'Garantie PE active? (O/N): '.
+           ACCEPT w-PE OF Contrat.
+           IF w-PE OF Contrat = 'O'
+               MOVE w-DebutContrat TO w-PE-debut OF Contrat
+           ELSE
+               MOVE spaces TO w-PE-debut OF Contrat
+           END-IF.
+
+           DISPLAY 'Garantie DC active? (O/N): '.
+           ACCEPT w-DC OF Contrat.
+           IF w-DC OF Contrat = 'O'
+               MOVE w-DebutContrat TO w-DC-debut OF Contrat
+           ELSE
+               MOVE spaces TO w-DC-debut OF Contrat
+           END-IF.
+
+           DISPLAY 'Garantie MT active? (O/N): '.
+           ACCEPT w-MT OF Contrat.
+           IF w-MT OF Contrat = 'O'
+               MOVE w-DebutContrat TO w-MT-debut OF Contrat
+           ELSE
+               MOVE spaces TO w-MT-debut OF Contrat
+           END-IF.
+
+           DISPLAY 'Garantie CH active? (O/N): '.
+           ACCEPT w-CH OF Contrat.
+           IF w-CH OF Contrat = 'O'
+               MOVE w-DebutContrat TO w-CH-debut OF Contrat
+           ELSE
+               MOVE spaces TO w-CH-debut OF Contrat
+           END-IF.
+
+           MOVE Contrat TO FD-Contrat.
+           WRITE FD-Contrat
+               INVALID KEY
+                   DISPLAY 'Erreur creation contrat ' w-CodeContrat
+           END-WRITE.
+           PERFORM ContratHisto-Snapshot.
+
+           CALL 'CalculPrime' USING Contrat, w-PrimeContrat.
+           DISPLAY 'Prime du contrat ' w-CodeContrat ': '
+               w-PrimeContrat.
 
 
       *accept a partir de l'option page web, table 4
 
-
-
-
-
-
-
-
-
-
-
-
-
-            STOP RUN.
-      * END PROGRAM Main.
+      * END PROGRAM Principale.
