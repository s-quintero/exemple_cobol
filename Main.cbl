@@ -6,89 +6,35 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Main.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCLIEN.
+           COPY SELTRLOG.
        DATA DIVISION.
        FILE SECTION.
+           COPY FDCLIENT.
+           COPY FDTRLOG.
        WORKING-STORAGE SECTION.
 
-      *Declaration des variables SQL-Server
-      * 77 CNXDB STRING
+           COPY WSCNXGP.
 
-      *     EXEC SQL
-      *         INCLUDE SQLCA
-      *     END-EXEC.
+           COPY WSBENEF.
+           COPY WSCLIFS.
 
-      *     EXEC sql
-      *         INCLUDE SQLDA
-      *     END-EXEC.
+       01  w-ClientTrouve              pic x value 'N'.
+           88  ClientTrouve            value 'O'.
 
+       01  CompteClient pic X(10).
 
-       01 Beneficiaire.
-           10  w-CodeClient                pic x(10).
-           10  w-ref_CompteClient          pic x(10).
-           10  w-Intitule                  pic a(8).
-           10  w-Nom                       pic x(20).
-           10  w-Prenom                    pic x(20).
-           10  w-DateNaissance             pic x(10).
-           10  w-Adresse                   pic x(30).
-           10  w-CodePostal                pic 9(5).
-           10  w-Ville                     pic x(20).
+           COPY WSCONTRA.
 
-       01  CompteClient pic X(10).
+           COPY WSSINIS.
+
+           COPY WSCHTRT.
+           COPY WSTRLOG.
 
-       01 Contrat.
-              10  w-CodeContrat                  pic x(10).
-              10  w-ref_CompteClient             pic x(10).
-              10  w-DebutContrat                 pic x(10).
-              10  w-FinContrat                   pic x(20).
-              10  w-IT                           pic x.
-              10  w-IT-debut                     pic x(10).
-              10  w-IA                           pic x.
-              10  w-IA-debut                     pic x(10).
-              10  w-PE                           pic x.
-              10  w-PE-debut                     pic x(10).
-              10  w-DC                           pic x.
-              10  w-DC-debut                     pic x(10).
-              10  w-MT                           pic x.
-              10  w-MT-debut                     pic x(10).
-              10  w-CH                           pic x.
-              10  w-CH-debut                     pic x(10).
-
-       01  Sinistres.
-
-           10  w-CodeSinistre            pic x(10).
-           10  w-ref_CodeClient          pic x(10).
-           10  w-ref_CodeContrat         pic x(10).
-           10  w-DateSinistre            pic x(10).
-           10  w-DateDeclaration         pic x(10).
-           10  w-DateResolution          pic x(10).
-           10  w-TypeSinistre            pic xx.
-
-       01  ChoixTraitement.
-              10 w-ID-trt                 pic x(8).
-              10 w-TypeTraitement         pic xxx.
-              10 w-ref_CompteClient       pic x(10).
-              10 w-ref_CodeClient         pic x(10).
-              10 w-ref_CodeContrat        pic x(10).
-              10 w-ref_CodeSinitre        pic x(10).
-              10 w-Intitule               pic x(8).
-              10 w-Nom                    pic x(20).
-              10 w-Prenom                 pic x(20).
-              10 w-DateNaissance          pic x(10).
-              10 w-Adresse                pic x(30).
-              10 w-CodePostal             pic 9(5).
-              10 w-Ville                  pic x(20).
-              10 w-IT                     pic x.
-              10 w-IT-debut               pic x(10).
-              10 w-IA                     pic x.
-              10 w-IA-debut               pic x(10).
-              10 w-PE                     pic x.
-              10 w-PE-debut               pic x(10).
-              10 w-DC                     pic x.
-              10 w-DC-debut               pic x(10).
-              10 w-MT                     pic x.
-              10 w-MT-debut               pic x(10).
-              10 w-CH                     pic x.
-              10 w-CH-debut               pic x(10).
+       01  w-DateDuJour                pic 9(8).
 
 
        PROCEDURE DIVISION.
@@ -96,32 +42,54 @@
        InitProgramme.
 
            move '200' to w-CodeContrat.
-      *     move '200' to LS-CodeContrat.
-      ************Connexion � la base de donn�e**************
-      *     MOVE "Trusted_Connection=yes;Database=GUEPES;server=SRF-EN2-04;factory=System.Data.SqlClient;" to cnxdb
-      *     exec sql
-      *       Connect using : CNXDB
-      *     end-exec.
+
+      ************Connexion à la base de donnée**************
+           COPY CNXGUEPE.
 
       * Mettre a ZERO les variables de traitement si necessaire
 
+           perform ClientMaster-Open.
+           perform ClientMaster-Lookup.
+           perform JournalTrt-Open.
 
 
 
 
       ************ CLIENT ASSURE **************
 
+           perform MenuChoixTraitement.
 
+           IF TypeTrt-Inscription AND NOT ClientTrouve
+               perform ClientMaster-Saisie
+           END-IF.
 
+           IF TypeTrt-MajContrat OR TypeTrt-Inscription
+               perform ClientMaster-Save
+           END-IF.
 
+           perform JournalTrt-Enregistrer.
+           perform JournalTrt-Close.
+           perform ClientMaster-Close.
 
+           COPY DCNXGUEP.
 
+           STOP RUN.
 
       ************CLIENT NON ASSURE**************
 
+      ******************************************************************
+      * Req 007: w-TypeTraitement has to be one of the treatment codes
+      * the system actually knows about (SIN/MAJ/INS/CSL) before we
+      * ever CALL Test1 with it - a mistyped code used to fall straight
+      * through with garbage data.
+      ******************************************************************
        MenuChoixTraitement.
-       DISPLAY 'Type de traitement: '
-      *     accept w-TypeTraitement.
+       PERFORM MenuChoixTraitement-Saisie
+           UNTIL TypeTrt-Valide.
+
+       IF TypeTrt-Sinistre
+           perform Sinistre-Saisie
+       END-IF.
 
        DISPLAY 'w-CodeContrat main : ' w-CodeContrat.
 
@@ -131,17 +99,161 @@
 
       *accept a partir de l'option page web, table 4
 
+       MenuChoixTraitement-Saisie.
+       DISPLAY 'Type de traitement (SIN/MAJ/INS/CSL): '.
+       ACCEPT w-TypeTraitement.
+       IF NOT TypeTrt-Valide
+           DISPLAY 'Code de traitement invalide: ' w-TypeTraitement
+       END-IF.
 
+      ******************************************************************
+      * Req 008 follow-up: a SIN treatment is about one specific claim,
+      * but Main never asked which one, so JournalTrt-Enregistrer had
+      * no claim code to put into w-ref_CodeSinitre OF ChoixTraitement
+      * (see below) - every journal row, even claim ones, came out
+      * with that ref field blank.
+      ******************************************************************
+       Sinistre-Saisie.
+           DISPLAY 'Code sinistre: '.
+           ACCEPT w-CodeSinistre OF Sinistres.
 
+      ******************************************************************
+      * Client master file (CLIENTF) handling.
+      * Req 000: a policyholder entered today must still be there
+      * tomorrow, so InitProgramme opens the indexed client master,
+      * looks the operator-entered code up, and leaves it positioned
+      * so MenuInscription/MenuGestion (see Principale.cob) can
+      * WRITE or REWRITE the record as appropriate.
+      ******************************************************************
+       ClientMaster-Open.
+           OPEN I-O ClientF.
+           IF NOT ClientF-OK
+               IF w-ClientF-Status = '35'
+                   OPEN OUTPUT ClientF
+                   CLOSE ClientF
+                   OPEN I-O ClientF
+               END-IF
+           END-IF.
+
+       ClientMaster-Lookup.
+           DISPLAY 'Code client: '.
+           ACCEPT w-CodeClient.
+           MOVE w-CodeClient TO FD-CodeClient.
+           READ ClientF
+               KEY IS FD-CodeClient
+               INVALID KEY
+                   MOVE 'N' TO w-ClientTrouve
+                   DISPLAY 'Client inconnu, creation en cours.'
+               NOT INVALID KEY
+                   MOVE 'O' TO w-ClientTrouve
+                   MOVE FD-Client TO Beneficiaire
+           END-READ.
 
+      ******************************************************************
+      * Req 007 follow-up: Main only ever ACCEPTs w-CodeClient (see
+      * ClientMaster-Lookup) - an unrecognised code used to fall
+      * straight through to ClientMaster-Save with Beneficiaire still
+      * at its initial spaces/zero value, silently writing a blank
+      * record. Collect the rest of the client the same way
+      * MenuInscription in Principale.cob does, and only for a code
+      * that really is a new enrollment (INS).
+      ******************************************************************
+       ClientMaster-Saisie.
+           MOVE w-CodeClient TO w-ref_CompteClient OF Beneficiaire.
+           DISPLAY 'Nom: '.
+           ACCEPT w-Nom OF Beneficiaire.
+           DISPLAY 'Prenom: '.
+           ACCEPT w-Prenom OF Beneficiaire.
+           DISPLAY 'Date de naissance (JJ/MM/AAAA): '.
+           ACCEPT w-DateNaissance OF Beneficiaire.
+           DISPLAY 'Adresse: '.
+           ACCEPT w-Adresse OF Beneficiaire.
+           DISPLAY 'Code postal: '.
+           ACCEPT w-CodePostal OF Beneficiaire.
+           DISPLAY 'Ville: '.
+           ACCEPT w-Ville OF Beneficiaire.
 
+      ******************************************************************
+      * Only MAJ (update) and INS (enrollment) actually change the
+      * client master; SIN/CSL are read-only as far as Beneficiaire is
+      * concerned and must never WRITE/REWRITE it.
+      ******************************************************************
+       ClientMaster-Save.
+           MOVE Beneficiaire TO FD-Client.
+           IF ClientTrouve
+               REWRITE FD-Client
+           ELSE
+               WRITE FD-Client
+           END-IF.
 
+       ClientMaster-Close.
+           CLOSE ClientF.
 
+      ******************************************************************
+      * Req 008: audit-trail transaction log. Every ChoixTraitement
+      * processed through Main is appended to a dated JournalTrt file
+      * so there is a record of each enrollment, update and claim
+      * action - one file per run date, opened EXTEND so several runs
+      * on the same day accumulate into it.
+      ******************************************************************
+       JournalTrt-Open.
+           ACCEPT w-DateDuJour FROM DATE YYYYMMDD.
+           STRING 'JOURNAL' w-DateDuJour '.DAT' DELIMITED BY SIZE
+               INTO w-NomJournal.
+           OPEN EXTEND JournalTrt.
+           IF w-JournalTrt-Status = '35'
+               OPEN OUTPUT JournalTrt
+               CLOSE JournalTrt
+               OPEN EXTEND JournalTrt
+           END-IF.
+
+       JournalTrt-Enregistrer.
+           STRING w-DateDuJour (7:2) FUNCTION CURRENT-DATE (9:6)
+               DELIMITED BY SIZE INTO w-ID-trt OF ChoixTraitement.
+           MOVE w-ref_CompteClient OF Beneficiaire
+               TO w-ref_CompteClient OF ChoixTraitement.
+           MOVE w-CodeClient OF Beneficiaire
+               TO w-ref_CodeClient OF ChoixTraitement.
+           MOVE w-CodeContrat OF Contrat
+               TO w-ref_CodeContrat OF ChoixTraitement.
+           IF TypeTrt-Sinistre
+               MOVE w-CodeSinistre OF Sinistres
+                   TO w-ref_CodeSinitre OF ChoixTraitement
+           END-IF.
+           MOVE w-Intitule OF Beneficiaire
+               TO w-Intitule OF ChoixTraitement.
+           MOVE w-Nom OF Beneficiaire TO w-Nom OF ChoixTraitement.
+           MOVE w-Prenom OF Beneficiaire
+               TO w-Prenom OF ChoixTraitement.
+           MOVE w-DateNaissance OF Beneficiaire
+               TO w-DateNaissance OF ChoixTraitement.
+           MOVE w-Adresse OF Beneficiaire
+               TO w-Adresse OF ChoixTraitement.
+           MOVE w-CodePostal OF Beneficiaire
+               TO w-CodePostal OF ChoixTraitement.
+           MOVE w-Ville OF Beneficiaire TO w-Ville OF ChoixTraitement.
+           MOVE w-IT OF Contrat TO w-IT OF ChoixTraitement.
+           MOVE w-IT-debut OF Contrat
+               TO w-IT-debut OF ChoixTraitement.
+           MOVE w-IA OF Contrat TO w-IA OF ChoixTraitement.
+           MOVE w-IA-debut OF Contrat
+               TO w-IA-debut OF ChoixTraitement.
+           MOVE w-PE OF Contrat TO w-PE OF ChoixTraitement.
+           MOVE w-PE-debut OF Contrat
+               TO w-PE-debut OF ChoixTraitement.
+           MOVE w-DC OF Contrat TO w-DC OF ChoixTraitement.
+           MOVE w-DC-debut OF Contrat
+               TO w-DC-debut OF ChoixTraitement.
+           MOVE w-MT OF Contrat TO w-MT OF ChoixTraitement.
+           MOVE w-MT-debut OF Contrat
+               TO w-MT-debut OF ChoixTraitement.
+           MOVE w-CH OF Contrat TO w-CH OF ChoixTraitement.
+           MOVE w-CH-debut OF Contrat
+               TO w-CH-debut OF ChoixTraitement.
+           MOVE ChoixTraitement TO FD-JournalTrt.
+           WRITE FD-JournalTrt.
+
+       JournalTrt-Close.
+           CLOSE JournalTrt.
 
-
-
-
-
-
-            STOP RUN.
       * END PROGRAM Main.
