@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Req 014: disconnect from GUEPES. COPY'd into the closing
+      * paragraph of every program that COPY'd CNXGUEPE.cpy, right
+      * before the files close / STOP RUN.
+      ******************************************************************
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'Echec deconnexion GUEPES, SQLCODE=' SQLCODE
+           END-IF.
