@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Req 014: connect to GUEPES and fail loudly - a bad connection
+      * string stops the job with a non-zero return code instead of
+      * every statement after this running silently against no
+      * database. COPY'd into InitProgramme right after the files are
+      * opened. Requires WSCNXGP.cpy COPY'd in WORKING-STORAGE.
+      ******************************************************************
+           MOVE "Trusted_Connection=yes;Database=GUEPES;server=SRF-EN
+      -    "2-04;factory=System.Data.SqlClient;" TO CNXDB.
+           EXEC SQL
+               CONNECT USING :CNXDB
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'Echec de connexion GUEPES, SQLCODE=' SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+               SET AUTOCOMMIT ON
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'Echec SET AUTOCOMMIT, SQLCODE=' SQLCODE
+           END-IF.
