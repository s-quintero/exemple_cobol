@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Working-storage for the contract history file: the dynamic
+      * per-day file name and its file status.
+      ******************************************************************
+       01  w-NomHistoContrat           pic x(20).
+       01  w-ContratHisto-Status       pic xx.
