@@ -0,0 +1,6 @@
+      ******************************************************************
+      * File status for ContratArchive (see SELCARCH.cpy / FDCARCH.cpy).
+      ******************************************************************
+       01  w-ContratArchive-Status     pic xx.
+           88  ContratArchive-OK       value '00'.
+           88  ContratArchive-EOF      value '10'.
