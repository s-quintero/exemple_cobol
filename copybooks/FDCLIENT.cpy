@@ -0,0 +1,16 @@
+      ******************************************************************
+      * FD for the client (Beneficiaire) master file. Key'd on
+      * FD-CodeClient so InitProgramme can READ/WRITE/REWRITE a
+      * policyholder across runs instead of holding it only in WS.
+      ******************************************************************
+       FD  ClientF.
+       01  FD-Client.
+           10  FD-CodeClient               pic x(10).
+           10  FD-ref_CompteClient         pic x(10).
+           10  FD-Intitule                 pic a(8).
+           10  FD-Nom                      pic x(20).
+           10  FD-Prenom                   pic x(20).
+           10  FD-DateNaissance            pic x(10).
+           10  FD-Adresse                  pic x(30).
+           10  FD-CodePostal               pic 9(5).
+           10  FD-Ville                    pic x(20).
