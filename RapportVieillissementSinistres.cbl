@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Req 020 - claims-aging report. For every claim,
+      *          computes the number of days between declaration and
+      *          resolution (or declaration and today, for claims
+      *          still open) and flags any w-CodeSinistre that has
+      *          blown past the SLA threshold for its w-TypeSinistre,
+      *          so aging claims surface on their own instead of only
+      *          when someone complains.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RapportVieillissementSinistres.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELSINIS.
+
+           SELECT RapportAge ASSIGN TO "RAPAGE.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDSINISF.
+
+       FD  RapportAge.
+       01  Rap-Ligne                   pic x(100).
+
+       WORKING-STORAGE SECTION.
+           COPY WSSINFS.
+
+       01  w-DateDuJour                pic 9(8).
+       01  w-FinSinistres              pic x value 'N'.
+           88  FinSinistres            value 'O'.
+
+      * Seuils SLA (en jours) entre declaration et resolution, par
+      * type de sinistre. DC (deces) est traite en priorite.
+       01  w-SeuilsSLA.
+           05  filler                  pic x(2) value 'IT'.
+           05  filler                  pic 9(3) value 060.
+           05  filler                  pic x(2) value 'IA'.
+           05  filler                  pic 9(3) value 060.
+           05  filler                  pic x(2) value 'PE'.
+           05  filler                  pic 9(3) value 045.
+           05  filler                  pic x(2) value 'DC'.
+           05  filler                  pic 9(3) value 030.
+           05  filler                  pic x(2) value 'MT'.
+           05  filler                  pic 9(3) value 045.
+           05  filler                  pic x(2) value 'CH'.
+           05  filler                  pic 9(3) value 060.
+
+       01  w-TableSLA redefines w-SeuilsSLA.
+           05  w-SLA-Entree            occurs 6 times.
+               10  w-SLA-Type          pic x(2).
+               10  w-SLA-Seuil         pic 9(3).
+
+       01  w-Idx                       pic 9.
+       01  w-SeuilApplicable           pic 9(3) value 060.
+
+       01  w-AAAAMMJJ-Declaration      pic 9(8).
+       01  w-AAAAMMJJ-DeclarationX redefines
+               w-AAAAMMJJ-Declaration.
+           05  w-Decl-AAAA             pic 9(4).
+           05  w-Decl-MM               pic 9(2).
+           05  w-Decl-JJ               pic 9(2).
+
+       01  w-AAAAMMJJ-Resolution       pic 9(8).
+       01  w-AAAAMMJJ-ResolutionX redefines w-AAAAMMJJ-Resolution.
+           05  w-Reso-AAAA             pic 9(4).
+           05  w-Reso-MM               pic 9(2).
+           05  w-Reso-JJ               pic 9(2).
+
+       01  w-JoursEcoules              pic s9(8).
+
+       01  w-Entete1.
+           05  filler                  pic x(10) value 'Code'.
+           05  filler                  pic x(5)  value 'Type'.
+           05  filler                  pic x(14) value 'Declaration'.
+           05  filler                  pic x(10) value 'Jours'.
+           05  filler                  pic x(10) value 'Seuil'.
+           05  filler                  pic x(9)  value 'Statut'.
+
+       01  w-LigneDet.
+           05  LD-Code                 pic x(10).
+           05  LD-Type                 pic x(5).
+           05  LD-Declaration          pic x(14).
+           05  LD-Jours                pic zzzz9.
+           05  filler                  pic x(5).
+           05  LD-Seuil                pic zzz9.
+           05  filler                  pic x(6).
+           05  LD-Statut               pic x(12).
+
+       01  w-NbLus                     pic 9(5) value zero.
+       01  w-NbDepasses                pic 9(5) value zero.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           ACCEPT w-DateDuJour FROM DATE YYYYMMDD.
+
+           OPEN INPUT SinisF.
+           OPEN OUTPUT RapportAge.
+
+           MOVE w-Entete1 TO Rap-Ligne.
+           WRITE Rap-Ligne.
+
+           MOVE LOW-VALUES TO FD-CodeSinistre.
+           START SinisF KEY IS NOT LESS THAN FD-CodeSinistre
+               INVALID KEY MOVE 'O' TO w-FinSinistres
+           END-START.
+
+           PERFORM UNTIL FinSinistres
+               READ SinisF NEXT RECORD
+                   AT END MOVE 'O' TO w-FinSinistres
+               END-READ
+               IF NOT FinSinistres
+                   ADD 1 TO w-NbLus
+                   perform Traiter-Sinistre
+               END-IF
+           END-PERFORM.
+
+           CLOSE SinisF.
+           CLOSE RapportAge.
+           DISPLAY 'Sinistres analyses: ' w-NbLus
+               ', en depassement SLA: ' w-NbDepasses.
+           STOP RUN.
+
+       Traiter-Sinistre.
+           IF FD-DateDeclaration = spaces
+               CONTINUE
+           ELSE
+               perform Rechercher-Seuil
+               perform Calculer-AnciennTe
+               perform Imprimer-Ligne
+           END-IF.
+
+       Rechercher-Seuil.
+           MOVE 060 TO w-SeuilApplicable.
+           PERFORM VARYING w-Idx FROM 1 BY 1 UNTIL w-Idx > 6
+               IF w-SLA-Type (w-Idx) = FD-TypeSinistre
+                   MOVE w-SLA-Seuil (w-Idx) TO w-SeuilApplicable
+               END-IF
+           END-PERFORM.
+
+       Calculer-AnciennTe.
+           MOVE FD-DateDeclaration (1:2) TO w-Decl-JJ.
+           MOVE FD-DateDeclaration (4:2) TO w-Decl-MM.
+           MOVE FD-DateDeclaration (7:4) TO w-Decl-AAAA.
+
+           IF FD-DateResolution = spaces
+                   OR FD-DateResolution = low-values
+               COMPUTE w-JoursEcoules =
+                   FUNCTION INTEGER-OF-DATE(w-DateDuJour)
+                   - FUNCTION INTEGER-OF-DATE(w-AAAAMMJJ-Declaration)
+           ELSE
+               MOVE FD-DateResolution (1:2) TO w-Reso-JJ
+               MOVE FD-DateResolution (4:2) TO w-Reso-MM
+               MOVE FD-DateResolution (7:4) TO w-Reso-AAAA
+               COMPUTE w-JoursEcoules =
+                   FUNCTION INTEGER-OF-DATE(w-AAAAMMJJ-Resolution)
+                   - FUNCTION INTEGER-OF-DATE(w-AAAAMMJJ-Declaration)
+           END-IF.
+
+       Imprimer-Ligne.
+           MOVE FD-CodeSinistre    TO LD-Code.
+           MOVE FD-TypeSinistre    TO LD-Type.
+           MOVE FD-DateDeclaration TO LD-Declaration.
+           MOVE w-JoursEcoules     TO LD-Jours.
+           MOVE w-SeuilApplicable  TO LD-Seuil.
+
+           IF w-JoursEcoules > w-SeuilApplicable
+               MOVE 'EN RETARD' TO LD-Statut
+               ADD 1 TO w-NbDepasses
+           ELSE
+               MOVE 'DANS SLA' TO LD-Statut
+           END-IF.
+
+           MOVE w-LigneDet TO Rap-Ligne.
+           WRITE Rap-Ligne.
+
+      * END PROGRAM RapportVieillissementSinistres.
