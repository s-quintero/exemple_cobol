@@ -0,0 +1,12 @@
+      ******************************************************************
+      * FD for the claims register file. Key'd on FD-CodeSinistre.
+      ******************************************************************
+       FD  SinisF.
+       01  FD-Sinistre.
+           10  FD-CodeSinistre           pic x(10).
+           10  FD-ref_CodeClient         pic x(10).
+           10  FD-ref_CodeContrat        pic x(10).
+           10  FD-DateSinistre           pic x(10).
+           10  FD-DateDeclaration        pic x(10).
+           10  FD-DateResolution         pic x(10).
+           10  FD-TypeSinistre           pic xx.
