@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Working-storage for the ChoixTraitement audit-trail log: the
+      * dynamic per-day file name and its file status.
+      ******************************************************************
+       01  w-NomJournal                pic x(20).
+       01  w-JournalTrt-Status         pic xx.
