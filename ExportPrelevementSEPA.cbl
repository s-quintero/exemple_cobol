@@ -0,0 +1,216 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Req 018 - SEPA-style direct debit export. Scans every
+      *          contract with at least one active guarantee (due for
+      *          collection this cycle), looks up its RIB via the same
+      *          vuecompte view testModule.cbl's C-ListeComptes cursor
+      *          already exposes, and writes one collection line per
+      *          contract/RIB pair so premiums stop being collected
+      *          outside the system.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExportPrelevementSEPA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCONTR.
+           COPY SELCLIEN.
+
+           SELECT FichierSEPA ASSIGN TO "SEPA.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT RejetsSEPA ASSIGN TO "REJSEPA.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCONTRA.
+           COPY FDCLIENT.
+
+       FD  FichierSEPA.
+       01  Sepa-Ligne                  pic x(120).
+
+       FD  RejetsSEPA.
+       01  Rej-Ligne                   pic x(100).
+
+       WORKING-STORAGE SECTION.
+           COPY WSCNXGP.
+           COPY WSCNTFS.
+           COPY WSCLIFS.
+           COPY WSCONTRA.
+           COPY WSBENEF.
+
+      *Variables hote pour la recherche du RIB (meme vue que
+      *testModule.cbl's C-ListeComptes: vuecompte).
+       01  selectionClient             pic x(20).
+       01  PrenomNom                   pic x(40).
+       01  codebanque                  pic x(5).
+       01  codeguichet                 pic x(5).
+       01  racinecompte                pic x(11).
+       01  typecompte                  pic x(2).
+       01  clerib                      pic x(2).
+       01  DebitCompte                 pic s9(9)v99 comp-3.
+       01  CreditCompte                pic s9(9)v99 comp-3.
+       01  SoldeCompte                 pic s9(9)v99 comp-3.
+       01  w-RIBTrouve                 pic x value 'N'.
+           88  RIBTrouve               value 'O'.
+
+       01  w-PrimeContrat              pic 9(7)v99.
+
+       01  w-FinContrats               pic x value 'N'.
+           88  FinContrats             value 'O'.
+
+       01  w-DateDuJour                pic 9(8).
+
+       01  w-LigneSepa.
+           05  LS-CodeContrat          pic x(10).
+           05  filler                  pic x.
+           05  LS-CodeClient           pic x(10).
+           05  filler                  pic x.
+           05  LS-PrenomNom            pic x(40).
+           05  filler                  pic x.
+           05  LS-CodeBanque           pic x(5).
+           05  filler                  pic x.
+           05  LS-CodeGuichet          pic x(5).
+           05  filler                  pic x.
+           05  LS-RacineCompte         pic x(11).
+           05  filler                  pic x.
+           05  LS-CleRIB               pic x(2).
+           05  filler                  pic x.
+           05  LS-Montant              pic -(7)9.99.
+           05  filler                  pic x.
+           05  LS-DateEcheance         pic 9(8).
+
+       01  w-NbExportes                pic 9(7) value zero.
+       01  w-NbRejets                  pic 9(7) value zero.
+
+       PROCEDURE DIVISION.
+
+      ************Connexion à la base de donnée**************
+           COPY CNXGUEPE.
+
+       MAIN-PROCEDURE.
+           ACCEPT w-DateDuJour FROM DATE YYYYMMDD.
+
+           perform DeclarerCurseurRIB.
+
+           OPEN INPUT ContratF.
+           OPEN INPUT ClientF.
+           OPEN OUTPUT FichierSEPA.
+           OPEN OUTPUT RejetsSEPA.
+
+           MOVE LOW-VALUES TO FD-CodeContrat.
+           START ContratF KEY IS NOT LESS THAN FD-CodeContrat
+               INVALID KEY MOVE 'O' TO w-FinContrats
+           END-START.
+
+           PERFORM UNTIL FinContrats
+               READ ContratF NEXT RECORD
+                   AT END MOVE 'O' TO w-FinContrats
+               END-READ
+               IF NOT FinContrats
+                   perform Traiter-Contrat
+               END-IF
+           END-PERFORM.
+
+           CLOSE ContratF.
+           CLOSE ClientF.
+           CLOSE FichierSEPA.
+           CLOSE RejetsSEPA.
+
+           DISPLAY 'Export SEPA termine.'.
+           DISPLAY '  Contrats exportes : ' w-NbExportes.
+           DISPLAY '  Contrats rejetes  : ' w-NbRejets.
+
+           COPY DCNXGUEP.
+
+           STOP RUN.
+
+      ******************************************************************
+      * A contract is due for collection this cycle when at least one
+      * of its six guarantees is active.
+      ******************************************************************
+       Traiter-Contrat.
+           MOVE FD-Contrat TO Contrat.
+           IF w-IT OF Contrat = 'O' OR w-IA OF Contrat = 'O'
+               OR w-PE OF Contrat = 'O' OR w-DC OF Contrat = 'O'
+               OR w-MT OF Contrat = 'O' OR w-CH OF Contrat = 'O'
+               MOVE w-ref_CompteClient OF Contrat TO FD-CodeClient
+               READ ClientF
+                   KEY IS FD-CodeClient
+                   INVALID KEY
+                       STRING 'Contrat ' w-CodeContrat OF Contrat
+                           ' client inconnu ' FD-CodeClient
+                           DELIMITED BY SIZE INTO Rej-Ligne
+                       WRITE Rej-Ligne
+                       ADD 1 TO w-NbRejets
+                   NOT INVALID KEY
+                       MOVE FD-Client TO Beneficiaire
+                       CALL 'CalculPrime' USING Contrat, w-PrimeContrat
+                       perform RIB-Rechercher
+                       IF RIBTrouve
+                           perform Exporter-Ligne
+                       ELSE
+                           STRING 'Contrat ' w-CodeContrat OF Contrat
+                               ' RIB introuvable pour '
+                               w-Nom OF Beneficiaire
+                               DELIMITED BY SIZE INTO Rej-Ligne
+                           WRITE Rej-Ligne
+                           ADD 1 TO w-NbRejets
+                       END-IF
+               END-READ
+           END-IF.
+
+       DeclarerCurseurRIB.
+           exec sql
+               declare C-CompteTitulaire cursor for
+               select PrenomNom, CodeBanque, CodeGuichet, RacineCompte,
+                   TypeCompte, CleRIB, Debit, Credit, Solde
+               from vuecompte
+               where nom = :selectionClient
+               order by CodeBanque
+           end-exec.
+
+       RIB-Rechercher.
+           MOVE 'N' TO w-RIBTrouve.
+           MOVE w-Nom OF Beneficiaire TO selectionClient.
+
+           exec sql
+               open C-CompteTitulaire
+           end-exec.
+           IF SQLCODE NOT = 0
+               DISPLAY 'Echec OPEN C-CompteTitulaire, SQLCODE='
+                   SQLCODE
+           ELSE
+               exec sql
+                   fetch C-CompteTitulaire into :PrenomNom,
+                       :codebanque, :codeguichet, :racinecompte,
+                       :typecompte, :clerib, :DebitCompte,
+                       :CreditCompte, :SoldeCompte
+               end-exec
+               IF SQLCODE = 0
+                   MOVE 'O' TO w-RIBTrouve
+               END-IF
+               exec sql
+                   close C-CompteTitulaire
+               end-exec
+           END-IF.
+
+       Exporter-Ligne.
+           MOVE SPACES TO w-LigneSepa.
+           MOVE w-CodeContrat OF Contrat   TO LS-CodeContrat.
+           MOVE w-CodeClient OF Beneficiaire TO LS-CodeClient.
+           MOVE PrenomNom                  TO LS-PrenomNom.
+           MOVE codebanque                 TO LS-CodeBanque.
+           MOVE codeguichet                TO LS-CodeGuichet.
+           MOVE racinecompte               TO LS-RacineCompte.
+           MOVE clerib                     TO LS-CleRIB.
+           MOVE w-PrimeContrat             TO LS-Montant.
+           MOVE w-DateDuJour               TO LS-DateEcheance.
+           MOVE w-LigneSepa TO Sepa-Ligne.
+           WRITE Sepa-Ligne.
+           ADD 1 TO w-NbExportes.
+
+      * END PROGRAM ExportPrelevementSEPA.
