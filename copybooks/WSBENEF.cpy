@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Beneficiaire (policyholder) working-storage group.
+      * Shared by Main, Principale and every batch program that reads
+      * or writes the client master file (CLIENTF).
+      ******************************************************************
+       01 Beneficiaire.
+           10  w-CodeClient                pic x(10).
+           10  w-ref_CompteClient          pic x(10).
+           10  w-Intitule                  pic a(8).
+           10  w-Nom                       pic x(20).
+           10  w-Prenom                    pic x(20).
+           10  w-DateNaissance             pic x(10).
+           10  w-Adresse                   pic x(30).
+           10  w-CodePostal                pic 9(5).
+           10  w-Ville                     pic x(20).
