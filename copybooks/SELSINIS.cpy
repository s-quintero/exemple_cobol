@@ -0,0 +1,8 @@
+      ******************************************************************
+      * FILE-CONTROL entry for the claims (Sinistres) register file.
+      ******************************************************************
+           SELECT SinisF ASSIGN TO "SINISF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-CodeSinistre
+               FILE STATUS IS w-SinisF-Status.
