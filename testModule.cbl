@@ -1,28 +1,155 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Scheduled RIB/account extract report. Drives the
+      *          C-ListeBanque/C-ListeComptes cursors to print one
+      *          line per account onto the extract file, with a
+      *          checkpoint/restart point recorded every
+      *          w-Checkpoint-Every records so a crash mid-extract
+      *          does not force starting over from record 1.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCLIEN.
+
+           SELECT RapportComptes ASSIGN TO "RAPCPT.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT RejetsExtract ASSIGN TO "REJCPT.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT FichierRestart ASSIGN TO "RESTART.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS w-RestartStatus.
+
+           SELECT RapportRIB ASSIGN TO "RIBRECON.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+           COPY FDCLIENT.
 
+       FD  RapportComptes.
+       01  Rap-Ligne                   pic x(100).
 
-      *Declaration des variables SQL-Server
-       77 CNXDB STRING.
-           EXEC SQL
-               INCLUDE SQLCA
-           END-EXEC.
-           EXEC sql
-               INCLUDE SQLDA
-           END-EXEC.
+       FD  RejetsExtract.
+       01  Rej-Ligne                   pic x(100).
 
+       FD  RapportRIB.
+       01  Rib-Ligne                   pic x(100).
 
+       FD  FichierRestart.
+       01  Restart-Ligne               pic x(20).
 
+       WORKING-STORAGE SECTION.
 
+           COPY WSCNXGP.
+           COPY WSCLIFS.
+
+      *Variables hote pour le cursor C-ListeBanque (exemple 1)
+       01  CdeBanque                   pic x(5).
+       01  NomBanque                   pic x(30).
+
+      *Variables hote pour le cursor C-ListeComptes (exemple 2)
+       01  selectionClient             pic x(20).
+       01  PrenomNom                   pic x(40).
+       01  codebanque                  pic x(5).
+       01  codeguichet                 pic x(5).
+       01  racinecompte                pic x(11).
+       01  typecompte                  pic x(2).
+       01  clerib                      pic x(2).
+       01  DebitCompte                 pic s9(9)v99 comp-3.
+       01  CreditCompte                pic s9(9)v99 comp-3.
+       01  SoldeCompte                 pic s9(9)v99 comp-3.
+
+      *Variables hote pour le cursor C-ListeCalculCleRIB (exemple 3)
+       01  RibNom                      pic x(20).
+       01  RibPrenom                   pic x(20).
+       01  RibNomBanque                pic x(30).
+       01  RibCodeGuichet              pic x(5).
+       01  RibRacineCompte             pic x(11).
+       01  RibTypeCompte               pic x(2).
+       01  RibCleRIB                   pic x(2).
+       01  RibCodeBanque               pic x(5).
+
+       01  FinDeListeClesRIB           pic x(3) value spaces.
+
+      * C-ListeComptes is keyed by client name (selectionClient), so
+      * it is opened/closed once per entry in ClientF instead of once
+      * for the whole run - w-FinClients signals the client master is
+      * exhausted, w-FinComptesClient signals the current client's
+      * cursor is exhausted (its initial 'fin' means "no cursor open
+      * yet, fetch the first client").
+       01  w-FinClients                pic x(3) value spaces.
+       01  w-FinComptesClient          pic x(3) value 'fin'.
+       01  w-ModeImpression            pic x value 'O'.
+           88  ModeImpression          value 'O'.
 
+      ******************************************************************
+      * Req 016: RIB check-digit reconciliation. Recomputes the clé
+      * RIB from CodeBanque/CodeGuichet/RacineCompte (letters in
+      * RacineCompte are converted to digits per the usual RIB rule)
+      * and flags any VueRIB row where the stored CleRIB disagrees.
+      ******************************************************************
+       01  w-FinRIB                    pic x(3) value spaces.
+
+       01  w-TableLettres              pic x(26)
+           value "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01  w-TableChiffres             pic x(26)
+           value "12345678912345678923456789".
+
+       01  w-RacineConvertie           pic 9(11).
+       01  w-RIBCalcul.
+           05  w-NumBanque             pic 9(5).
+           05  w-NumGuichet            pic 9(5).
+           05  w-Caractere             pic x.
+           05  w-Idx                   pic 99.
+           05  w-IdxLettre             pic 99.
+           05  w-Reste                 pic 9(2).
+           05  w-CleCalculee           pic 9(2).
+
+      *Ligne imprimee sur le rapport de reconciliation des cles RIB.
+       01  w-LigneRIB.
+           05  LR-PrenomNom            pic x(40).
+           05  filler                  pic x.
+           05  LR-CodeBanque           pic x(5).
+           05  filler                  pic x.
+           05  LR-CodeGuichet          pic x(5).
+           05  filler                  pic x.
+           05  LR-RacineCompte         pic x(11).
+           05  filler                  pic x.
+           05  LR-CleStockee           pic x(2).
+           05  filler                  pic x.
+           05  LR-CleCalculee          pic x(2).
+           05  filler                  pic x.
+           05  LR-Statut               pic x(5).
+
+      *Ligne imprimee sur l'extrait comptes/RIB.
+       01  w-LigneExtrait.
+           05  LE-PrenomNom            pic x(40).
+           05  filler                  pic x.
+           05  LE-CodeBanque           pic x(5).
+           05  filler                  pic x.
+           05  LE-CodeGuichet          pic x(5).
+           05  filler                  pic x.
+           05  LE-RacineCompte         pic x(11).
+           05  filler                  pic x.
+           05  LE-TypeCompte           pic x(2).
+           05  filler                  pic x.
+           05  LE-CleRIB               pic x(2).
+           05  filler                  pic x.
+           05  LE-Solde                pic -(7)9.99.
+
+      *Compteur/point de reprise (checkpoint) de l'extrait.
+       01  w-NbLus                     pic 9(9) value zero.
+       01  w-Checkpoint-Every          pic 9(7) value 10000.
+       01  w-DernierCheckpoint         pic 9(9) value zero.
+       01  w-RestartStatus             pic xx.
+       01  w-NbASauter                 pic 9(9) value zero.
 
        LINKAGE SECTION.
        01 PARAMETRES.
@@ -35,27 +162,63 @@
 
 
       ************Connexion à la base de donnée**************
-          MOVE "Trusted_Connection=yes;Database=GUEPES;server=SRF-EN2-04;factory=System.Data.SqlClient;" to cnxdb
-           exec sql
-             Connect using : CNXDB
-           end-exec.
+           COPY CNXGUEPE.
 
-      ************ Choix de l'option Autocommit**************
-           EXEC sql
-             SET AUTOCOMMIT ON
-           END-EXEC.
 
 
 
+       MAIN-PROCEDURE.
+           perform CheckPoint-Charger.
+           MOVE w-NbLus TO w-NbASauter.
+           MOVE zero TO w-NbLus.
 
+           IF w-NbASauter > zero
+               OPEN EXTEND RapportComptes
+           ELSE
+               OPEN OUTPUT RapportComptes
+           END-IF.
+           OPEN OUTPUT RejetsExtract.
+           OPEN INPUT ClientF.
 
+           perform ExampleFctn.
+
+           IF w-NbASauter > zero
+               MOVE 'N' TO w-ModeImpression
+               perform Parcourir-Clients
+                   UNTIL w-FinClients = 'fin'
+                       OR FinDeListeClesRIB = 'fin'
+                       OR w-NbLus >= w-NbASauter
+               MOVE 'O' TO w-ModeImpression
+           END-IF.
+
+           perform Parcourir-Clients
+               UNTIL w-FinClients = 'fin' OR FinDeListeClesRIB = 'fin'.
+
+           perform ExampleFctnFin.
+
+           CLOSE ClientF.
+           CLOSE RapportComptes.
+
+           DISPLAY "Extrait comptes/RIB termine, " w-NbLus " ligne(s).".
+
+           OPEN OUTPUT RapportRIB.
+           perform ReconciliationRIB-Open.
+           perform ReconciliationRIB-Traiter
+               UNTIL w-FinRIB = 'fin'.
+           perform ReconciliationRIB-Fin.
+           CLOSE RapportRIB.
+
+           CLOSE RejetsExtract.
+
+           DISPLAY "Reconciliation des cles RIB terminee.".
+
+           perform CheckPoint-Reinitialiser.
+
+           COPY DCNXGUEP.
 
-       MAIN-PROCEDURE.
-           DISPLAY "Hello world"
            MOVE 0 TO PA-RETURN-CODE
            STOP RUN.
 
-
        ExampleFctn.
 
 
@@ -102,31 +265,240 @@
            exec sql
              Open C-ListeBanque
            end-exec.
+           IF SQLCODE NOT = 0
+               DISPLAY 'Echec OPEN C-ListeBanque, SQLCODE=' SQLCODE
+               STRING 'OPEN C-ListeBanque SQLCODE=' SQLCODE
+                   DELIMITED BY SIZE INTO Rej-Ligne
+               WRITE Rej-Ligne
+               MOVE 'fin' TO FinDeListeClesRIB
+           END-IF.
+
+      ******************************************************************
+      * Req005: C-ListeComptes is filtered by selectionClient, so it
+      * is opened fresh for each entry in the client master instead
+      * of once for the whole run - otherwise selectionClient is never
+      * assigned and the cursor matches nothing.
+      ******************************************************************
+       Parcourir-Clients.
+           IF w-FinComptesClient = 'fin'
+               perform Avancer-Client
+           END-IF
+           IF w-FinClients NOT = 'fin' AND FinDeListeClesRIB NOT = 'fin'
+               perform ExampleFctnTrt
+           END-IF.
+
+       Avancer-Client.
+           READ ClientF NEXT RECORD
+               AT END MOVE 'fin' TO w-FinClients
+           END-READ.
+           IF w-FinClients NOT = 'fin'
+               MOVE FD-Nom TO selectionClient
+               exec sql
+                   Open C-ListeComptes
+               end-exec
+               IF SQLCODE NOT = 0
+                   DISPLAY 'Echec OPEN C-ListeComptes, SQLCODE='
+                       SQLCODE
+                   STRING 'OPEN C-ListeComptes SQLCODE=' SQLCODE
+                       DELIMITED BY SIZE INTO Rej-Ligne
+                   WRITE Rej-Ligne
+                   MOVE 'fin' TO FinDeListeClesRIB
+               ELSE
+                   MOVE spaces TO w-FinComptesClient
+               END-IF
+           END-IF.
 
        ExampleFctnTrt.
       *FETCH FROM CURSOR
            exec sql
                fetch C-ListeBanque into :CdeBanque, :NomBanque
-           end-exec
+           end-exec.
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               STRING 'C-ListeBanque SQLCODE=' SQLCODE ' ' CdeBanque
+                   DELIMITED BY SIZE INTO Rej-Ligne
+               WRITE Rej-Ligne
+           END-IF.
 
            exec sql
            fetch C-ListeComptes into :PrenomNom, :codebanque, :codeguichet, :racinecompte, :typecompte, :clerib, :DebitCompte, :CreditCompte, :SoldeCompte
            end-exec.
 
-
            if SQLCODE = 1 or SQLCODE = 0 then
-               perform trtLigneBanque
-               perform ImpressionSurLeFichier
+               IF ModeImpression
+                   perform trtLigneBanque
+                   perform ImpressionSurLeFichier
+                   perform CheckPoint-Verifier
+               END-IF
+               add 1 to w-NbLus
            else
-               move 'fin' to FinDeListeClesRIB
+               if SQLCODE NOT = 100
+                   STRING 'C-ListeComptes SQLCODE=' SQLCODE
+                       DELIMITED BY SIZE INTO Rej-Ligne
+                   WRITE Rej-Ligne
+               end-if
+               exec sql
+                   close C-ListeComptes
+               end-exec
+               move 'fin' to w-FinComptesClient
            end-if.
 
 
        ExampleFctnFin.
+           exec sql
+           close C-ListeBanque
+           end-exec.
+
+      ******************************************************************
+      * Req 016: RIB check-digit reconciliation report.
+      ******************************************************************
+       ReconciliationRIB-Open.
+           exec sql
+             Open C-ListeCalculCleRIB
+           end-exec.
+           IF SQLCODE NOT = 0
+               DISPLAY 'Echec OPEN C-ListeCalculCleRIB, SQLCODE='
+                   SQLCODE
+               STRING 'OPEN C-ListeCalculCleRIB SQLCODE=' SQLCODE
+                   DELIMITED BY SIZE INTO Rej-Ligne
+               WRITE Rej-Ligne
+               MOVE 'fin' TO w-FinRIB
+           END-IF.
+
+       ReconciliationRIB-Traiter.
+           exec sql
+               fetch C-ListeCalculCleRIB into :RibNom, :RibPrenom,
+                   :RibNomBanque, :RibCodeGuichet, :RibRacineCompte,
+                   :RibTypeCompte, :RibCleRIB, :RibCodeBanque
+           end-exec.
+
+           if SQLCODE = 0
+               perform CalculerCleRIB
+               if w-CleCalculee NOT = RibCleRIB
+                   perform ImprimerEcartRIB
+               end-if
+           else
+               if SQLCODE NOT = 100
+                   STRING 'C-ListeCalculCleRIB SQLCODE=' SQLCODE
+                       DELIMITED BY SIZE INTO Rej-Ligne
+                   WRITE Rej-Ligne
+               end-if
+               move 'fin' to w-FinRIB
+           end-if.
+
+       ReconciliationRIB-Fin.
            exec sql
            close C-ListeCalculCleRIB
            end-exec.
 
+      ******************************************************************
+      * Recompute the cle RIB from CodeBanque/CodeGuichet/RacineCompte:
+      *   cle = 97 - ((89 x banque + 15 x guichet + 3 x compte) mod 97)
+      * Letters in RacineCompte are converted to digits first, per the
+      * usual RIB substitution table.
+      ******************************************************************
+       CalculerCleRIB.
+           MOVE RibCodeBanque TO w-NumBanque.
+           MOVE RibCodeGuichet TO w-NumGuichet.
+
+           PERFORM VARYING w-Idx FROM 1 BY 1 UNTIL w-Idx > 11
+               MOVE RibRacineCompte (w-Idx:1) TO w-Caractere
+               IF w-Caractere IS NUMERIC
+                   MOVE w-Caractere TO w-RacineConvertie (w-Idx:1)
+               ELSE
+                   PERFORM VARYING w-IdxLettre FROM 1 BY 1
+                       UNTIL w-IdxLettre > 26
+                       IF w-TableLettres (w-IdxLettre:1) = w-Caractere
+                           MOVE w-TableChiffres (w-IdxLettre:1)
+                               TO w-RacineConvertie (w-Idx:1)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+           COMPUTE w-Reste =
+               FUNCTION MOD((89 * w-NumBanque) + (15 * w-NumGuichet)
+                   + (3 * w-RacineConvertie), 97).
+           COMPUTE w-CleCalculee = 97 - w-Reste.
+
+       ImprimerEcartRIB.
+           MOVE SPACES TO w-LigneRIB.
+           STRING RibPrenom DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               RibNom DELIMITED BY SIZE
+               INTO LR-PrenomNom.
+           MOVE RibCodeBanque     TO LR-CodeBanque.
+           MOVE RibCodeGuichet    TO LR-CodeGuichet.
+           MOVE RibRacineCompte   TO LR-RacineCompte.
+           MOVE RibCleRIB         TO LR-CleStockee.
+           MOVE w-CleCalculee     TO LR-CleCalculee.
+           MOVE 'ECART'           TO LR-Statut.
+           MOVE w-LigneRIB TO Rib-Ligne.
+           WRITE Rib-Ligne.
 
+      ******************************************************************
+      * Req 005: move the fetched account/bank fields into the extract
+      * report line.
+      ******************************************************************
+       trtLigneBanque.
+           MOVE PrenomNom     TO LE-PrenomNom.
+           MOVE codebanque    TO LE-CodeBanque.
+           MOVE codeguichet   TO LE-CodeGuichet.
+           MOVE racinecompte  TO LE-RacineCompte.
+           MOVE typecompte    TO LE-TypeCompte.
+           MOVE clerib        TO LE-CleRIB.
+           MOVE SoldeCompte   TO LE-Solde.
+
+       ImpressionSurLeFichier.
+           MOVE w-LigneExtrait TO Rap-Ligne.
+           WRITE Rap-Ligne.
+
+      ******************************************************************
+      * Req 006: checkpoint/restart. Every w-Checkpoint-Every records
+      * the count read so far is committed and written to
+      * FichierRestart, so a restart of this job can skip the records
+      * already printed instead of reprocessing the whole extract. On
+      * restart, Parcourir-Clients is driven with w-ModeImpression set
+      * to 'N' (see MAIN-PROCEDURE) so the same client/cursor walk
+      * re-fetches the rows already printed by the previous run,
+      * without printing or checkpointing them again, until it lands
+      * on the exact client/row the last checkpoint stopped at.
+      ******************************************************************
+
+       CheckPoint-Verifier.
+           IF w-NbLus > zero
+                   AND FUNCTION MOD(w-NbLus, w-Checkpoint-Every) = zero
+               MOVE w-NbLus TO w-DernierCheckpoint
+               EXEC SQL COMMIT END-EXEC
+               perform CheckPoint-Sauver
+           END-IF.
+
+       CheckPoint-Sauver.
+           OPEN OUTPUT FichierRestart.
+           MOVE w-NbLus TO Restart-Ligne.
+           WRITE Restart-Ligne.
+           CLOSE FichierRestart.
+
+      ******************************************************************
+      * A run that reaches this point finished the extract and the RIB
+      * reconciliation without being cut short, so the checkpoint it
+      * may have left behind no longer means anything - clear it so
+      * the next run starts fresh instead of being treated as a
+      * restart of a run that already completed.
+      ******************************************************************
+       CheckPoint-Reinitialiser.
+           OPEN OUTPUT FichierRestart.
+           CLOSE FichierRestart.
+
+       CheckPoint-Charger.
+           MOVE zero TO w-NbLus.
+           OPEN INPUT FichierRestart.
+           IF w-RestartStatus = '00'
+               READ FichierRestart
+                   AT END CONTINUE
+                   NOT AT END MOVE Restart-Ligne TO w-NbLus
+               END-READ
+               CLOSE FichierRestart
+           END-IF.
 
        END PROGRAM YOUR-PROGRAM.
