@@ -0,0 +1,167 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Claims listing report, grouped by w-TypeSinistre,
+      *          showing declaration/resolution dates so open and
+      *          resolved claims can be told apart at a glance.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ListeSinistres.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELSINIS.
+
+           SELECT TriSinistres ASSIGN TO "SINTRI.TMP".
+
+           SELECT RapportSinistres ASSIGN TO "RAPSIN.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDSINISF.
+
+       SD  TriSinistres.
+       01  SD-Sinistre.
+           10  SD-TypeSinistre           pic xx.
+           10  SD-CodeSinistre           pic x(10).
+           10  SD-ref_CodeClient         pic x(10).
+           10  SD-ref_CodeContrat        pic x(10).
+           10  SD-DateSinistre           pic x(10).
+           10  SD-DateDeclaration        pic x(10).
+           10  SD-DateResolution         pic x(10).
+
+       FD  RapportSinistres.
+       01  Rap-Ligne                   pic x(80).
+
+       WORKING-STORAGE SECTION.
+           COPY WSSINFS.
+
+       01  w-TypeRupture               pic xx value spaces.
+       01  w-NbParType                 pic 9(5) value zero.
+       01  w-NbTotal                   pic 9(5) value zero.
+       01  w-FinSinistres              pic x value 'N'.
+           88  FinSinistres            value 'O'.
+
+       01  w-Entete1.
+           05  filler                  pic x(10) value 'Code'.
+           05  filler                  pic x(11) value 'Client'.
+           05  filler                  pic x(11) value 'Contrat'.
+           05  filler                  pic x(12) value 'Survenance'.
+           05  filler                  pic x(12) value 'Declaration'.
+           05  filler                  pic x(12) value 'Resolution'.
+           05  filler                  pic x(8)  value 'Statut'.
+
+       01  w-LigneDet.
+           05  LD-Code                 pic x(10).
+           05  filler                  pic x.
+           05  LD-Client                pic x(10).
+           05  filler                  pic x.
+           05  LD-Contrat               pic x(10).
+           05  filler                  pic x.
+           05  LD-Survenance            pic x(11).
+           05  LD-Declaration           pic x(12).
+           05  LD-Resolution            pic x(11).
+           05  LD-Statut                pic x(8).
+
+       01  w-LigneRupture.
+           05  filler                  pic x(19)
+               value 'Type de sinistre: '.
+           05  LR-Type                 pic xx.
+
+       01  w-LigneTotal.
+           05  filler                  pic x(23)
+               value 'Nombre pour ce type: '.
+           05  LT-Nombre               pic zzzz9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT SinisF.
+
+           SORT TriSinistres
+               ON ASCENDING KEY SD-TypeSinistre SD-CodeSinistre
+               INPUT PROCEDURE IS Charger-Sinistres
+               OUTPUT PROCEDURE IS Imprimer-Sinistres.
+
+           CLOSE SinisF.
+           STOP RUN.
+
+       Charger-Sinistres.
+           MOVE LOW-VALUES TO FD-CodeSinistre.
+           START SinisF KEY IS NOT LESS THAN FD-CodeSinistre
+               INVALID KEY MOVE 'O' TO w-FinSinistres
+           END-START.
+
+           PERFORM UNTIL FinSinistres
+               READ SinisF NEXT RECORD
+                   AT END MOVE 'O' TO w-FinSinistres
+               END-READ
+               IF NOT FinSinistres
+                   MOVE FD-TypeSinistre    TO SD-TypeSinistre
+                   MOVE FD-CodeSinistre    TO SD-CodeSinistre
+                   MOVE FD-ref_CodeClient  TO SD-ref_CodeClient
+                   MOVE FD-ref_CodeContrat TO SD-ref_CodeContrat
+                   MOVE FD-DateSinistre    TO SD-DateSinistre
+                   MOVE FD-DateDeclaration TO SD-DateDeclaration
+                   MOVE FD-DateResolution  TO SD-DateResolution
+                   RELEASE SD-Sinistre
+               END-IF
+           END-PERFORM.
+
+       Imprimer-Sinistres.
+           OPEN OUTPUT RapportSinistres.
+           MOVE w-Entete1 TO Rap-Ligne.
+           WRITE Rap-Ligne.
+
+           MOVE 'N' TO w-FinSinistres.
+           RETURN TriSinistres
+               AT END MOVE 'O' TO w-FinSinistres
+           END-RETURN.
+
+           PERFORM UNTIL FinSinistres
+               IF SD-TypeSinistre NOT = w-TypeRupture
+                   IF w-TypeRupture NOT = spaces
+                       MOVE w-NbParType TO LT-Nombre
+                       MOVE w-LigneTotal TO Rap-Ligne
+                       WRITE Rap-Ligne
+                       MOVE spaces TO Rap-Ligne
+                       WRITE Rap-Ligne
+                   END-IF
+                   MOVE SD-TypeSinistre TO w-TypeRupture LR-Type
+                   MOVE w-LigneRupture TO Rap-Ligne
+                   WRITE Rap-Ligne
+                   MOVE zero TO w-NbParType
+               END-IF
+
+               MOVE SD-CodeSinistre        TO LD-Code
+               MOVE SD-ref_CodeClient      TO LD-Client
+               MOVE SD-ref_CodeContrat     TO LD-Contrat
+               MOVE SD-DateSinistre        TO LD-Survenance
+               MOVE SD-DateDeclaration     TO LD-Declaration
+               IF SD-DateResolution = spaces
+                   OR SD-DateResolution = low-values
+                   MOVE spaces TO LD-Resolution
+                   MOVE 'OUVERT'   TO LD-Statut
+               ELSE
+                   MOVE SD-DateResolution TO LD-Resolution
+                   MOVE 'RESOLU'   TO LD-Statut
+               END-IF
+               MOVE w-LigneDet TO Rap-Ligne
+               WRITE Rap-Ligne
+
+               ADD 1 TO w-NbParType w-NbTotal
+
+               RETURN TriSinistres
+                   AT END MOVE 'O' TO w-FinSinistres
+               END-RETURN
+           END-PERFORM.
+
+           IF w-TypeRupture NOT = spaces
+               MOVE w-NbParType TO LT-Nombre
+               MOVE w-LigneTotal TO Rap-Ligne
+               WRITE Rap-Ligne
+           END-IF.
+
+           CLOSE RapportSinistres.
