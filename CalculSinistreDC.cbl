@@ -0,0 +1,219 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Req 023 - death-claim payout batch. Walks the claims
+      *          register for every w-TypeSinistre = 'DC' claim that
+      *          has been resolved (a resolution date is what marks a
+      *          claim as settled elsewhere in this system - see
+      *          ListeSinistres/RapportVieillissementSinistres), checks
+      *          that the linked contract actually carries an active DC
+      *          guarantee, and works out the payout capital due to the
+      *          policyholder. Claims that fail either check are logged
+      *          to a rejects file instead of being paid.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculSinistreDC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELSINIS.
+           COPY SELCONTR.
+           COPY SELCLIEN.
+
+           SELECT RapportDC ASSIGN TO "RAPDC.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT RejetsDC ASSIGN TO "REJDC.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDSINISF.
+           COPY FDCONTRA.
+           COPY FDCLIENT.
+
+       FD  RapportDC.
+       01  Rap-Ligne                   pic x(100).
+
+       FD  RejetsDC.
+       01  Rej-Ligne                   pic x(100).
+
+       WORKING-STORAGE SECTION.
+           COPY WSSINFS.
+           COPY WSCNTFS.
+           COPY WSCLIFS.
+           COPY WSBENEF.
+           COPY WSCONTRA.
+
+      ******************************************************************
+      * Flat capital per guarantee, same idiom as CalculPrime's flat
+      * tariff table - there is no sum-insured field on Contrat to
+      * scale a payout from, so a single DC capital applies to every
+      * policy that carries the guarantee.
+      ******************************************************************
+       01  w-CapitalDC                 pic 9(7)v99 value 50000.00.
+
+       01  w-FinSinistres              pic x value 'N'.
+           88  FinSinistres            value 'O'.
+       01  w-ContratTrouve             pic x value 'N'.
+           88  ContratTrouve           value 'O'.
+       01  w-ClientTrouve              pic x value 'N'.
+           88  ClientTrouve            value 'O'.
+
+       01  w-NbLus                     pic 9(7) value zero.
+       01  w-NbPayes                   pic 9(7) value zero.
+       01  w-NbRejets                  pic 9(7) value zero.
+       01  w-TotalPaye                 pic 9(9)v99 value zero.
+
+       01  w-Entete1.
+           05  filler                  pic x(12) value 'Sinistre'.
+           05  filler                  pic x(12) value 'Client'.
+           05  filler                  pic x(11) value 'Contrat'.
+           05  filler                  pic x(22) value 'Beneficiaire'.
+           05  filler                  pic x(15) value 'Capital verse'.
+
+       01  w-LigneDet.
+           05  LD-Sinistre             pic x(10).
+           05  filler                  pic x.
+           05  LD-Client               pic x(10).
+           05  filler                  pic x.
+           05  LD-Contrat              pic x(10).
+           05  filler                  pic x.
+           05  LD-Beneficiaire         pic x(20).
+           05  filler                  pic x.
+           05  LD-Capital              pic zzzzzz9.99.
+
+       01  w-LigneTotal.
+           05  filler                  pic x(23)
+               value 'Total des capitaux: '.
+           05  LT-Total                pic zzzzzz9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT SinisF.
+           OPEN INPUT ContratF.
+           OPEN INPUT ClientF.
+           OPEN OUTPUT RapportDC.
+           OPEN OUTPUT RejetsDC.
+
+           MOVE w-Entete1 TO Rap-Ligne.
+           WRITE Rap-Ligne.
+
+           MOVE LOW-VALUES TO FD-CodeSinistre.
+           START SinisF KEY IS NOT LESS THAN FD-CodeSinistre
+               INVALID KEY MOVE 'O' TO w-FinSinistres
+           END-START.
+
+           PERFORM UNTIL FinSinistres
+               READ SinisF NEXT RECORD
+                   AT END MOVE 'O' TO w-FinSinistres
+               END-READ
+               IF NOT FinSinistres
+                   IF FD-TypeSinistre = 'DC'
+                       ADD 1 TO w-NbLus
+                       perform Traiter-Sinistre-DC
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           MOVE w-TotalPaye TO LT-Total.
+           MOVE w-LigneTotal TO Rap-Ligne.
+           WRITE Rap-Ligne.
+
+           CLOSE SinisF.
+           CLOSE ContratF.
+           CLOSE ClientF.
+           CLOSE RapportDC.
+           CLOSE RejetsDC.
+
+           DISPLAY 'Sinistres DC analyses: ' w-NbLus
+               ', payes: ' w-NbPayes ', rejetes: ' w-NbRejets.
+           STOP RUN.
+
+      ******************************************************************
+      * A DC claim is only payable once it carries a resolution date
+      * (the same "OUVERT"/"RESOLU" distinction ListeSinistres and
+      * RapportVieillissementSinistres already use) and its contract
+      * actually has the DC guarantee active.
+      ******************************************************************
+       Traiter-Sinistre-DC.
+           IF FD-DateResolution = spaces
+               OR FD-DateResolution = low-values
+               STRING 'Sinistre ' FD-CodeSinistre
+                   ' rejete: non resolu' DELIMITED BY SIZE
+                   INTO Rej-Ligne
+               WRITE Rej-Ligne
+               ADD 1 TO w-NbRejets
+           ELSE
+               perform Rechercher-Contrat
+               IF NOT ContratTrouve
+                   STRING 'Sinistre ' FD-CodeSinistre
+                       ' rejete: contrat ' FD-ref_CodeContrat
+                       ' introuvable' DELIMITED BY SIZE
+                       INTO Rej-Ligne
+                   WRITE Rej-Ligne
+                   ADD 1 TO w-NbRejets
+               ELSE
+                   IF w-DC OF Contrat NOT = 'O'
+                       OR w-DC-debut OF Contrat = spaces
+                       STRING 'Sinistre ' FD-CodeSinistre
+                           ' rejete: garantie DC inactive sur contrat '
+                           FD-ref_CodeContrat DELIMITED BY SIZE
+                           INTO Rej-Ligne
+                       WRITE Rej-Ligne
+                       ADD 1 TO w-NbRejets
+                   ELSE
+                       perform Rechercher-Client
+                       perform Verser-Capital
+                   END-IF
+               END-IF
+           END-IF.
+
+       Rechercher-Contrat.
+           MOVE FD-ref_CodeContrat TO FD-CodeContrat.
+           READ ContratF
+               KEY IS FD-CodeContrat
+               INVALID KEY
+                   MOVE 'N' TO w-ContratTrouve
+               NOT INVALID KEY
+                   MOVE FD-Contrat TO Contrat
+                   MOVE 'O' TO w-ContratTrouve
+           END-READ.
+
+       Rechercher-Client.
+           MOVE FD-ref_CodeClient TO FD-CodeClient.
+           READ ClientF
+               KEY IS FD-CodeClient
+               INVALID KEY
+                   MOVE 'N' TO w-ClientTrouve
+               NOT INVALID KEY
+                   MOVE FD-Client TO Beneficiaire
+                   MOVE 'O' TO w-ClientTrouve
+           END-READ.
+
+       Verser-Capital.
+           IF NOT ClientTrouve
+               STRING 'Sinistre ' FD-CodeSinistre
+                   ' rejete: client ' FD-ref_CodeClient
+                   ' introuvable' DELIMITED BY SIZE
+                   INTO Rej-Ligne
+               WRITE Rej-Ligne
+               ADD 1 TO w-NbRejets
+           ELSE
+               MOVE FD-CodeSinistre    TO LD-Sinistre
+               MOVE FD-ref_CodeClient  TO LD-Client
+               MOVE FD-ref_CodeContrat TO LD-Contrat
+               STRING w-Prenom OF Beneficiaire ' '
+                   w-Nom OF Beneficiaire DELIMITED BY SIZE
+                   INTO LD-Beneficiaire
+               MOVE w-CapitalDC TO LD-Capital
+               MOVE w-LigneDet TO Rap-Ligne
+               WRITE Rap-Ligne
+
+               ADD w-CapitalDC TO w-TotalPaye
+               ADD 1 TO w-NbPayes
+           END-IF.
+
+      * END PROGRAM CalculSinistreDC.
