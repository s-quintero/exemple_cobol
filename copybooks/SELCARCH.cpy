@@ -0,0 +1,8 @@
+      ******************************************************************
+      * FILE-CONTROL entry for the expired-contract archive file.
+      ******************************************************************
+           SELECT ContratArchive ASSIGN TO "CONTRARC.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FDA-CodeContrat
+               FILE STATUS IS w-ContratArchive-Status.
