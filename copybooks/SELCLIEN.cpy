@@ -0,0 +1,8 @@
+      ******************************************************************
+      * FILE-CONTROL entry for the client (Beneficiaire) master file.
+      ******************************************************************
+           SELECT ClientF ASSIGN TO "CLIENTF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-CodeClient
+               FILE STATUS IS w-ClientF-Status.
