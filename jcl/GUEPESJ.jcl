@@ -0,0 +1,49 @@
+//GUEPESJ  JOB (ACCT),'DAILY BATCH CHAIN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//* Req 010: Main, Principale and testModule each duplicate the same
+//* enrollment/verification/bank-extract sequence and are meant to run
+//* as one daily job, with Test1 already CALLed out of Main for the
+//* contract check. This chains all four compiled programs as steps
+//* so a failure partway through stops the rest of the run instead of
+//* a later step quietly running against files an earlier step never
+//* finished writing.
+//*
+//* testModule.cbl's PROGRAM-ID is YOUR-PROGRAM, which is not a valid
+//* JCL/load-module member name (hyphen not allowed) - STEP040 below
+//* runs it under the TESTMOD alias the linkage editor binds it to.
+//*
+//JOBLIB   DD DSN=GUEPES.BATCH.LOADLIB,DISP=SHR
+//*
+//STEP010  EXEC PGM=MAIN
+//CLIENTF  DD DSN=GUEPES.PROD.CLIENTF,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//* Principale covers the same InitProgramme/verification/claims flow
+//* as Main against the client, contract and claims masters - only
+//* run it once Main has left the client master in a clean state.
+//STEP020  EXEC PGM=PRINCIPALE,COND=(4,LT,STEP010)
+//CLIENTF  DD DSN=GUEPES.PROD.CLIENTF,DISP=SHR
+//SINISF   DD DSN=GUEPES.PROD.SINISF,DISP=SHR
+//CONTRATF DD DSN=GUEPES.PROD.CONTRATF,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//* Test1 has no FILE-CONTROL/FILE SECTION of its own - it is a
+//* CALLed subprogram that validates the in-memory Contrat record
+//* Main's MenuChoixTraitement already passes it (see STEP010). A
+//* standalone EXEC PGM=TEST1 step has no way to populate its
+//* LINKAGE SECTION Contrat from a DD card, so it was dropped rather
+//* than shipped as a step that cannot do anything useful.
+//*
+//* Bank/RIB extract - only worth running once the day's contract and
+//* client activity above has gone through clean.
+//STEP040  EXEC PGM=TESTMOD,
+//             COND=((4,LT,STEP010),(4,LT,STEP020))
+//RAPCPT   DD DSN=GUEPES.PROD.RAPCPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=133)
+//REJCPT   DD DSN=GUEPES.PROD.REJCPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=133)
+//RESTART  DD DSN=GUEPES.PROD.RESTART,DISP=SHR
+//SYSOUT   DD SYSOUT=*
