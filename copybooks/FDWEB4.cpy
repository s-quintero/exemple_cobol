@@ -0,0 +1,23 @@
+      ******************************************************************
+      * FD for the web-submission intake file ("table 4"). One fixed
+      * record per enrollment, carrying both the policyholder fields
+      * and the first contract's fields so IngestionWeb can load both
+      * masters from a single row.
+      ******************************************************************
+       FD  WebTable4.
+       01  WEB-Enregistrement.
+           10  WEB-CodeClient              pic x(10).
+           10  WEB-Nom                     pic x(20).
+           10  WEB-Prenom                  pic x(20).
+           10  WEB-DateNaissance           pic x(10).
+           10  WEB-Adresse                 pic x(30).
+           10  WEB-CodePostal              pic 9(5).
+           10  WEB-Ville                   pic x(20).
+           10  WEB-CodeContrat             pic x(10).
+           10  WEB-DebutContrat            pic x(10).
+           10  WEB-IT                      pic x.
+           10  WEB-IA                      pic x.
+           10  WEB-PE                      pic x.
+           10  WEB-DC                      pic x.
+           10  WEB-MT                      pic x.
+           10  WEB-CH                      pic x.
