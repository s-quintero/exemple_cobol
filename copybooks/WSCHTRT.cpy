@@ -0,0 +1,35 @@
+      ******************************************************************
+      * ChoixTraitement (operator action) working-storage group.
+      * Shared by Main and the audit-trail transaction log writer.
+      ******************************************************************
+       01  ChoixTraitement.
+              10 w-ID-trt                 pic x(8).
+              10 w-TypeTraitement         pic xxx.
+                 88  TypeTrt-Sinistre     value 'SIN'.
+                 88  TypeTrt-MajContrat   value 'MAJ'.
+                 88  TypeTrt-Inscription  value 'INS'.
+                 88  TypeTrt-Consultation value 'CSL'.
+                 88  TypeTrt-Valide       value 'SIN' 'MAJ' 'INS' 'CSL'.
+              10 w-ref_CompteClient       pic x(10).
+              10 w-ref_CodeClient         pic x(10).
+              10 w-ref_CodeContrat        pic x(10).
+              10 w-ref_CodeSinitre        pic x(10).
+              10 w-Intitule               pic x(8).
+              10 w-Nom                    pic x(20).
+              10 w-Prenom                 pic x(20).
+              10 w-DateNaissance          pic x(10).
+              10 w-Adresse                pic x(30).
+              10 w-CodePostal             pic 9(5).
+              10 w-Ville                  pic x(20).
+              10 w-IT                     pic x.
+              10 w-IT-debut               pic x(10).
+              10 w-IA                     pic x.
+              10 w-IA-debut               pic x(10).
+              10 w-PE                     pic x.
+              10 w-PE-debut               pic x(10).
+              10 w-DC                     pic x.
+              10 w-DC-debut               pic x(10).
+              10 w-MT                     pic x.
+              10 w-MT-debut               pic x(10).
+              10 w-CH                     pic x.
+              10 w-CH-debut               pic x(10).
