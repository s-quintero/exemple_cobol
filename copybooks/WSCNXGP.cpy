@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Req 014: shared SQL Server connection handle and SQLCA/SQLDA
+      * for the GUEPES database. COPY'd by every program that talks to
+      * it (Main, Principale, testModule) so the connection string and
+      * communication areas live in one place instead of three
+      * hand-copies of the same declarations.
+      ******************************************************************
+       77  CNXDB                       STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
