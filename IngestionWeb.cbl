@@ -0,0 +1,262 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Req 017 - batch ingestion of the web-submission
+      *          enrollment feed ("table 4", per Main.cbl's
+      *          "*accept a partir de l'option page web, table 4"
+      *          comment). Reads each WebTable4 row and loads it into
+      *          the client and contract masters, the same way an
+      *          operator keying MenuInscription/MenuInscription-
+      *          Contrat by hand would, instead of requiring every
+      *          web enrollment to be re-keyed manually.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IngestionWeb.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELWEB4.
+           COPY SELCLIEN.
+           COPY SELCONTR.
+           COPY SELCTHIS.
+
+           SELECT RejetsWeb ASSIGN TO "REJWEB.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDWEB4.
+           COPY FDCLIENT.
+           COPY FDCONTRA.
+           COPY FDCTHIS.
+
+       FD  RejetsWeb.
+       01  Rej-Ligne                   pic x(100).
+
+       WORKING-STORAGE SECTION.
+           COPY WSWB4FS.
+           COPY WSCLIFS.
+           COPY WSCNTFS.
+           COPY WSBENEF.
+           COPY WSCONTRA.
+           COPY WSCTHIS.
+
+       01  w-ClientTrouve              pic x value 'N'.
+           88  ClientTrouve            value 'O'.
+       01  w-ContratTrouve             pic x value 'N'.
+           88  ContratTrouve           value 'O'.
+
+       01  w-FinWeb                    pic x value 'N'.
+           88  FinWeb                  value 'O'.
+
+       01  w-DateDuJour                pic 9(8).
+
+       01  w-NbLus                     pic 9(7) value zero.
+       01  w-NbClientsCrees            pic 9(7) value zero.
+       01  w-NbClientsMaj              pic 9(7) value zero.
+       01  w-NbContratsCrees           pic 9(7) value zero.
+       01  w-NbContratsMaj             pic 9(7) value zero.
+       01  w-NbRejets                  pic 9(7) value zero.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           ACCEPT w-DateDuJour FROM DATE YYYYMMDD.
+           STRING 'CTHISTO' w-DateDuJour '.DAT' DELIMITED BY SIZE
+               INTO w-NomHistoContrat.
+
+           OPEN INPUT WebTable4.
+           perform ClientMaster-Open.
+           perform ContratMaster-Open.
+           OPEN EXTEND ContratHisto.
+           IF w-ContratHisto-Status = '35'
+               OPEN OUTPUT ContratHisto
+               CLOSE ContratHisto
+               OPEN EXTEND ContratHisto
+           END-IF.
+           OPEN OUTPUT RejetsWeb.
+
+           PERFORM UNTIL FinWeb
+               READ WebTable4
+                   AT END MOVE 'O' TO w-FinWeb
+                   NOT AT END
+                       ADD 1 TO w-NbLus
+                       perform Traiter-Enregistrement
+               END-READ
+           END-PERFORM.
+
+           CLOSE WebTable4.
+           CLOSE ClientF.
+           CLOSE ContratF.
+           CLOSE ContratHisto.
+           CLOSE RejetsWeb.
+
+           DISPLAY 'Ingestion web terminee.'.
+           DISPLAY '  Lignes lues         : ' w-NbLus.
+           DISPLAY '  Clients crees       : ' w-NbClientsCrees.
+           DISPLAY '  Clients mis a jour  : ' w-NbClientsMaj.
+           DISPLAY '  Contrats crees      : ' w-NbContratsCrees.
+           DISPLAY '  Contrats mis a jour : ' w-NbContratsMaj.
+           DISPLAY '  Rejets              : ' w-NbRejets.
+
+           STOP RUN.
+
+      ******************************************************************
+      * One web submission row carries both the policyholder and its
+      * first contract; a blank WEB-CodeClient means a bad/short row,
+      * which goes to the rejects file instead of being loaded.
+      ******************************************************************
+       Traiter-Enregistrement.
+           IF WEB-CodeClient = spaces
+               STRING 'Ligne ' w-NbLus ' rejetee: code client vide'
+                   DELIMITED BY SIZE INTO Rej-Ligne
+               WRITE Rej-Ligne
+               ADD 1 TO w-NbRejets
+           ELSE
+               perform Charger-Client
+               perform Charger-Contrat
+           END-IF.
+
+       Charger-Client.
+           MOVE WEB-CodeClient   TO w-CodeClient OF Beneficiaire.
+           MOVE WEB-CodeClient
+               TO w-ref_CompteClient OF Beneficiaire.
+           MOVE SPACES           TO w-Intitule OF Beneficiaire.
+           MOVE WEB-Nom          TO w-Nom OF Beneficiaire.
+           MOVE WEB-Prenom       TO w-Prenom OF Beneficiaire.
+           MOVE WEB-DateNaissance
+               TO w-DateNaissance OF Beneficiaire.
+           MOVE WEB-Adresse      TO w-Adresse OF Beneficiaire.
+           MOVE WEB-CodePostal   TO w-CodePostal OF Beneficiaire.
+           MOVE WEB-Ville        TO w-Ville OF Beneficiaire.
+
+           MOVE WEB-CodeClient TO FD-CodeClient.
+           READ ClientF
+               KEY IS FD-CodeClient
+               INVALID KEY
+                   MOVE 'N' TO w-ClientTrouve
+               NOT INVALID KEY
+                   MOVE 'O' TO w-ClientTrouve
+           END-READ.
+
+           MOVE Beneficiaire TO FD-Client.
+           IF ClientTrouve
+               REWRITE FD-Client
+               ADD 1 TO w-NbClientsMaj
+           ELSE
+               WRITE FD-Client
+               ADD 1 TO w-NbClientsCrees
+           END-IF.
+
+       Charger-Contrat.
+           MOVE WEB-CodeContrat  TO w-CodeContrat OF Contrat.
+           MOVE WEB-CodeClient
+               TO w-ref_CompteClient OF Contrat.
+           MOVE WEB-DebutContrat TO w-DebutContrat OF Contrat.
+           MOVE SPACES           TO w-FinContrat OF Contrat.
+
+           MOVE WEB-IT TO w-IT OF Contrat.
+           IF w-IT OF Contrat = 'O'
+               MOVE WEB-DebutContrat TO w-IT-debut OF Contrat
+           ELSE
+               MOVE SPACES TO w-IT-debut OF Contrat
+           END-IF.
+
+           MOVE WEB-IA TO w-IA OF Contrat.
+           IF w-IA OF Contrat = 'O'
+               MOVE WEB-DebutContrat TO w-IA-debut OF Contrat
+           ELSE
+               MOVE SPACES TO w-IA-debut OF Contrat
+           END-IF.
+
+           MOVE WEB-PE TO w-PE OF Contrat.
+           IF w-PE OF Contrat = 'O'
+               MOVE WEB-DebutContrat TO w-PE-debut OF Contrat
+           ELSE
+               MOVE SPACES TO w-PE-debut OF Contrat
+           END-IF.
+
+           MOVE WEB-DC TO w-DC OF Contrat.
+           IF w-DC OF Contrat = 'O'
+               MOVE WEB-DebutContrat TO w-DC-debut OF Contrat
+           ELSE
+               MOVE SPACES TO w-DC-debut OF Contrat
+           END-IF.
+
+           MOVE WEB-MT TO w-MT OF Contrat.
+           IF w-MT OF Contrat = 'O'
+               MOVE WEB-DebutContrat TO w-MT-debut OF Contrat
+           ELSE
+               MOVE SPACES TO w-MT-debut OF Contrat
+           END-IF.
+
+           MOVE WEB-CH TO w-CH OF Contrat.
+           IF w-CH OF Contrat = 'O'
+               MOVE WEB-DebutContrat TO w-CH-debut OF Contrat
+           ELSE
+               MOVE SPACES TO w-CH-debut OF Contrat
+           END-IF.
+
+           MOVE WEB-CodeContrat TO FD-CodeContrat.
+           READ ContratF
+               KEY IS FD-CodeContrat
+               INVALID KEY
+                   MOVE 'N' TO w-ContratTrouve
+               NOT INVALID KEY
+                   MOVE 'O' TO w-ContratTrouve
+           END-READ.
+
+           MOVE Contrat TO FD-Contrat.
+           IF ContratTrouve
+               REWRITE FD-Contrat
+               ADD 1 TO w-NbContratsMaj
+           ELSE
+               WRITE FD-Contrat
+               ADD 1 TO w-NbContratsCrees
+           END-IF.
+
+           perform ContratHisto-Snapshot.
+
+       ClientMaster-Open.
+           OPEN I-O ClientF.
+           IF NOT ClientF-OK
+               IF w-ClientF-Status = '35'
+                   OPEN OUTPUT ClientF
+                   CLOSE ClientF
+                   OPEN I-O ClientF
+               END-IF
+           END-IF.
+
+       ContratMaster-Open.
+           OPEN I-O ContratF.
+           IF NOT ContratF-OK
+               IF w-ContratF-Status = '35'
+                   OPEN OUTPUT ContratF
+                   CLOSE ContratF
+                   OPEN I-O ContratF
+               END-IF
+           END-IF.
+
+       ContratHisto-Snapshot.
+           MOVE w-DateDuJour             TO FDH-DateHistorique.
+           MOVE w-CodeContrat OF Contrat TO FDH-CodeContrat.
+           MOVE w-ref_CompteClient OF Contrat
+               TO FDH-ref_CompteClient.
+           MOVE w-DebutContrat OF Contrat TO FDH-DebutContrat.
+           MOVE w-FinContrat OF Contrat  TO FDH-FinContrat.
+           MOVE w-IT OF Contrat          TO FDH-IT.
+           MOVE w-IT-debut OF Contrat    TO FDH-IT-debut.
+           MOVE w-IA OF Contrat          TO FDH-IA.
+           MOVE w-IA-debut OF Contrat    TO FDH-IA-debut.
+           MOVE w-PE OF Contrat          TO FDH-PE.
+           MOVE w-PE-debut OF Contrat    TO FDH-PE-debut.
+           MOVE w-DC OF Contrat          TO FDH-DC.
+           MOVE w-DC-debut OF Contrat    TO FDH-DC-debut.
+           MOVE w-MT OF Contrat          TO FDH-MT.
+           MOVE w-MT-debut OF Contrat    TO FDH-MT-debut.
+           MOVE w-CH OF Contrat          TO FDH-CH.
+           MOVE w-CH-debut OF Contrat    TO FDH-CH-debut.
+           WRITE FD-ContratHisto.
+
+      * END PROGRAM IngestionWeb.
