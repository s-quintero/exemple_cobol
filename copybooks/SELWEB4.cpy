@@ -0,0 +1,7 @@
+      ******************************************************************
+      * FILE-CONTROL entry for the web-submission intake file ("table
+      * 4" - the web enrollment feed Main.cbl's comment refers to).
+      ******************************************************************
+           SELECT WebTable4 ASSIGN TO "WEBTAB4.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS w-WebTable4-Status.
