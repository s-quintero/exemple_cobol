@@ -0,0 +1,158 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch scan of every contract's six
+      *          guarantee/date pairs against the run date, producing
+      *          a lapse/renewal-due list.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BalayageGaranties.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCONTR.
+
+           SELECT RapportGaranties ASSIGN TO "RAPGAR.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCONTRA.
+
+       FD  RapportGaranties.
+       01  Rap-Ligne                   pic x(80).
+
+       WORKING-STORAGE SECTION.
+           COPY WSCNTFS.
+
+       01  w-DateDuJour                pic 9(8).
+       01  w-DateDuJourX               pic x(10).
+       01  w-FinContrats               pic x value 'N'.
+           88  FinContrats             value 'O'.
+
+       01  w-NbEcheances               pic 9(5) value zero.
+
+      * Seuil de preavis avant echeance d'une garantie, en jours.
+       01  w-SeuilJours                pic 9(3) value 30.
+
+       01  w-LigneDet.
+           05  LD-Contrat               pic x(10).
+           05  filler                   pic x.
+           05  LD-Garantie              pic x(4).
+           05  filler                   pic x.
+           05  LD-Debut                 pic x(11).
+           05  filler                   pic x.
+           05  LD-Statut                pic x(20).
+
+       01  w-GarCode                   pic xx.
+       01  w-GarFlag                   pic x.
+       01  w-GarDebut                  pic x(10).
+
+       01  w-EcheanceAAAAMMJJ          pic 9(8).
+       01  w-EcheanceX redefines w-EcheanceAAAAMMJJ.
+           05  w-EcheanceAAAA          pic 9(4).
+           05  w-EcheanceMM            pic 9(2).
+           05  w-EcheanceJJ            pic 9(2).
+
+       01  w-JoursRestants             pic s9(8).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           ACCEPT w-DateDuJour FROM DATE YYYYMMDD.
+           STRING w-DateDuJour(1:4) '-' w-DateDuJour(5:2) '-'
+               w-DateDuJour(7:2) INTO w-DateDuJourX.
+
+           OPEN INPUT ContratF.
+           OPEN OUTPUT RapportGaranties.
+
+           STRING 'Echeances des garanties au ' w-DateDuJourX
+               INTO Rap-Ligne.
+           WRITE Rap-Ligne.
+           MOVE spaces TO Rap-Ligne.
+           WRITE Rap-Ligne.
+
+           MOVE LOW-VALUES TO FD-CodeContrat.
+           START ContratF KEY IS NOT LESS THAN FD-CodeContrat
+               INVALID KEY MOVE 'O' TO w-FinContrats
+           END-START.
+
+           PERFORM UNTIL FinContrats
+               READ ContratF NEXT RECORD
+                   AT END MOVE 'O' TO w-FinContrats
+               END-READ
+               IF NOT FinContrats
+                   perform Verifier-Garanties
+               END-IF
+           END-PERFORM.
+
+           CLOSE ContratF.
+           CLOSE RapportGaranties.
+           DISPLAY 'Garanties a surveiller: ' w-NbEcheances.
+           STOP RUN.
+
+       Verifier-Garanties.
+           MOVE 'IT' TO w-GarCode
+           MOVE FD-IT TO w-GarFlag
+           MOVE FD-IT-debut TO w-GarDebut
+           perform Verifier-UneGarantie.
+
+           MOVE 'IA' TO w-GarCode
+           MOVE FD-IA TO w-GarFlag
+           MOVE FD-IA-debut TO w-GarDebut
+           perform Verifier-UneGarantie.
+
+           MOVE 'PE' TO w-GarCode
+           MOVE FD-PE TO w-GarFlag
+           MOVE FD-PE-debut TO w-GarDebut
+           perform Verifier-UneGarantie.
+
+           MOVE 'DC' TO w-GarCode
+           MOVE FD-DC TO w-GarFlag
+           MOVE FD-DC-debut TO w-GarDebut
+           perform Verifier-UneGarantie.
+
+           MOVE 'MT' TO w-GarCode
+           MOVE FD-MT TO w-GarFlag
+           MOVE FD-MT-debut TO w-GarDebut
+           perform Verifier-UneGarantie.
+
+           MOVE 'CH' TO w-GarCode
+           MOVE FD-CH TO w-GarFlag
+           MOVE FD-CH-debut TO w-GarDebut
+           perform Verifier-UneGarantie.
+
+      ******************************************************************
+      * A guarantee is due for renewal when the next anniversary of
+      * its *-debut start date falls within w-SeuilJours of the run
+      * date. FD-CodeContrat/w-GarCode/w-GarFlag/w-GarDebut must be
+      * set by the caller before this paragraph is performed.
+      ******************************************************************
+       Verifier-UneGarantie.
+           IF w-GarFlag = 'O' AND w-GarDebut NOT = spaces
+               MOVE w-GarDebut(7:4) TO w-EcheanceAAAA
+               MOVE w-GarDebut(4:2) TO w-EcheanceMM
+               MOVE w-GarDebut(1:2) TO w-EcheanceJJ
+               MOVE w-DateDuJour(1:4) TO w-EcheanceAAAA
+
+               IF FUNCTION INTEGER-OF-DATE(w-EcheanceAAAAMMJJ)
+                       < FUNCTION INTEGER-OF-DATE(w-DateDuJour)
+                   ADD 1 TO w-EcheanceAAAA
+               END-IF
+
+               COMPUTE w-JoursRestants =
+                   FUNCTION INTEGER-OF-DATE(w-EcheanceAAAAMMJJ)
+                   - FUNCTION INTEGER-OF-DATE(w-DateDuJour)
+
+               IF w-JoursRestants >= 0
+                       AND w-JoursRestants <= w-SeuilJours
+                   MOVE FD-CodeContrat TO LD-Contrat
+                   MOVE w-GarCode TO LD-Garantie
+                   MOVE w-GarDebut TO LD-Debut
+                   MOVE 'A RENOUVELER' TO LD-Statut
+                   MOVE w-LigneDet TO Rap-Ligne
+                   WRITE Rap-Ligne
+                   ADD 1 TO w-NbEcheances
+               END-IF
+           END-IF.
