@@ -0,0 +1,6 @@
+      ******************************************************************
+      * File status for WebTable4 (see SELWEB4.cpy / FDWEB4.cpy).
+      ******************************************************************
+       01  w-WebTable4-Status          pic xx.
+           88  WebTable4-OK            value '00'.
+           88  WebTable4-EOF           value '10'.
