@@ -0,0 +1,7 @@
+      ******************************************************************
+      * File status for ContratF (see SELCONTR.cpy / FDCONTRA.cpy).
+      ******************************************************************
+       01  w-ContratF-Status           pic xx.
+           88  ContratF-OK             value '00'.
+           88  ContratF-EOF            value '10'.
+           88  ContratF-NotFound       value '23'.
