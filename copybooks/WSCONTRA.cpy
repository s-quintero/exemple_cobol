@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Contrat (policy) working-storage group.
+      * Shared by Main, Principale and every batch program that reads
+      * or writes the contract master file (CONTRATF).
+      ******************************************************************
+       01 Contrat.
+              10  w-CodeContrat                  pic x(10).
+              10  w-ref_CompteClient             pic x(10).
+              10  w-DebutContrat                 pic x(10).
+              10  w-FinContrat                   pic x(20).
+              10  w-IT                           pic x.
+              10  w-IT-debut                     pic x(10).
+              10  w-IA                           pic x.
+              10  w-IA-debut                     pic x(10).
+              10  w-PE                           pic x.
+              10  w-PE-debut                     pic x(10).
+              10  w-DC                           pic x.
+              10  w-DC-debut                     pic x(10).
+              10  w-MT                           pic x.
+              10  w-MT-debut                     pic x(10).
+              10  w-CH                           pic x.
+              10  w-CH-debut                     pic x(10).
