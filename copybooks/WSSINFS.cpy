@@ -0,0 +1,7 @@
+      ******************************************************************
+      * File status for SinisF (see SELSINIS.cpy / FDSINISF.cpy).
+      ******************************************************************
+       01  w-SinisF-Status             pic xx.
+           88  SinisF-OK               value '00'.
+           88  SinisF-EOF              value '10'.
+           88  SinisF-NotFound         value '23'.
