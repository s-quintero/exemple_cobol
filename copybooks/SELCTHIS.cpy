@@ -0,0 +1,7 @@
+      ******************************************************************
+      * FILE-CONTROL entry for the contract history file. Append-only,
+      * one dated snapshot per Contrat write/update (see WSCTHIS.cpy).
+      ******************************************************************
+           SELECT ContratHisto ASSIGN TO w-NomHistoContrat
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS w-ContratHisto-Status.
