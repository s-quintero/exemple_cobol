@@ -0,0 +1,7 @@
+      ******************************************************************
+      * File status for ClientF (see SELCLIEN.cpy / FDCLIENT.cpy).
+      ******************************************************************
+       01  w-ClientF-Status            pic xx.
+           88  ClientF-OK              value '00'.
+           88  ClientF-EOF             value '10'.
+           88  ClientF-NotFound        value '23'.
