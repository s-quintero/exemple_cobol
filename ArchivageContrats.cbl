@@ -0,0 +1,129 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Req 021 - nightly batch that moves every contract
+      *          whose w-FinContrat has elapsed out of the active
+      *          contract master and into an archive file, so lookups
+      *          and the guarantee-lapse scan (BalayageGaranties) stop
+      *          wading through years of dead contracts.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArchivageContrats.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCONTR.
+           COPY SELCARCH.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCONTRA.
+           COPY FDCARCH.
+
+       WORKING-STORAGE SECTION.
+           COPY WSCNTFS.
+           COPY WSCARFS.
+
+       01  w-DateDuJour                pic 9(8).
+       01  w-FinContrats               pic x value 'N'.
+           88  FinContrats             value 'O'.
+
+       01  w-FinContratAAAAMMJJ        pic 9(8).
+       01  w-FinContratX redefines w-FinContratAAAAMMJJ.
+           05  w-Fin-AAAA              pic 9(4).
+           05  w-Fin-MM                pic 9(2).
+           05  w-Fin-JJ                pic 9(2).
+
+       01  w-NbLus                     pic 9(7) value zero.
+       01  w-NbArchives                pic 9(7) value zero.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           ACCEPT w-DateDuJour FROM DATE YYYYMMDD.
+
+           OPEN I-O ContratF.
+           perform Archive-Open.
+
+           MOVE LOW-VALUES TO FD-CodeContrat.
+           START ContratF KEY IS NOT LESS THAN FD-CodeContrat
+               INVALID KEY MOVE 'O' TO w-FinContrats
+           END-START.
+
+           PERFORM UNTIL FinContrats
+               READ ContratF NEXT RECORD
+                   AT END MOVE 'O' TO w-FinContrats
+               END-READ
+               IF NOT FinContrats
+                   ADD 1 TO w-NbLus
+                   perform Verifier-Expiration
+               END-IF
+           END-PERFORM.
+
+           CLOSE ContratF.
+           CLOSE ContratArchive.
+
+           DISPLAY 'Contrats analyses: ' w-NbLus
+               ', archives: ' w-NbArchives.
+           STOP RUN.
+
+       Archive-Open.
+           OPEN I-O ContratArchive.
+           IF NOT ContratArchive-OK
+               IF w-ContratArchive-Status = '35'
+                   OPEN OUTPUT ContratArchive
+                   CLOSE ContratArchive
+                   OPEN I-O ContratArchive
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * A contract is expired when w-FinContrat holds a date earlier
+      * than today. A blank w-FinContrat means the contract has no end
+      * date yet, so it never expires on its own.
+      ******************************************************************
+       Verifier-Expiration.
+           IF FD-FinContrat (1:10) NOT = spaces
+               MOVE FD-FinContrat (1:2) TO w-Fin-JJ
+               MOVE FD-FinContrat (4:2) TO w-Fin-MM
+               MOVE FD-FinContrat (7:4) TO w-Fin-AAAA
+
+               IF FUNCTION INTEGER-OF-DATE(w-FinContratAAAAMMJJ)
+                       < FUNCTION INTEGER-OF-DATE(w-DateDuJour)
+                   perform Archiver-Contrat
+               END-IF
+           END-IF.
+
+       Archiver-Contrat.
+           MOVE FD-CodeContrat            TO FDA-CodeContrat.
+           MOVE FD-ref_CompteClient       TO FDA-ref_CompteClient.
+           MOVE FD-DebutContrat           TO FDA-DebutContrat.
+           MOVE FD-FinContrat             TO FDA-FinContrat.
+           MOVE FD-IT                     TO FDA-IT.
+           MOVE FD-IT-debut               TO FDA-IT-debut.
+           MOVE FD-IA                     TO FDA-IA.
+           MOVE FD-IA-debut               TO FDA-IA-debut.
+           MOVE FD-PE                     TO FDA-PE.
+           MOVE FD-PE-debut               TO FDA-PE-debut.
+           MOVE FD-DC                     TO FDA-DC.
+           MOVE FD-DC-debut               TO FDA-DC-debut.
+           MOVE FD-MT                     TO FDA-MT.
+           MOVE FD-MT-debut               TO FDA-MT-debut.
+           MOVE FD-CH                     TO FDA-CH.
+           MOVE FD-CH-debut               TO FDA-CH-debut.
+
+           WRITE FDA-Contrat
+               INVALID KEY
+                   DISPLAY 'Erreur archivage contrat ' FD-CodeContrat
+           END-WRITE.
+
+           DELETE ContratF RECORD
+               INVALID KEY
+                   DISPLAY 'Erreur suppression contrat '
+                       FD-CodeContrat
+           END-DELETE.
+
+           ADD 1 TO w-NbArchives.
+
+      * END PROGRAM ArchivageContrats.
