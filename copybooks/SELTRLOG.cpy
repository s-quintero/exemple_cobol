@@ -0,0 +1,8 @@
+      ******************************************************************
+      * FILE-CONTROL entry for the ChoixTraitement audit-trail
+      * transaction log. One file per run date (see w-NomJournal in
+      * WSTRLOG.cpy), appended to across the day's runs.
+      ******************************************************************
+           SELECT JournalTrt ASSIGN TO w-NomJournal
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS w-JournalTrt-Status.
