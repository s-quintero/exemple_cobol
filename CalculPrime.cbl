@@ -0,0 +1,56 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Req 009 - compute the premium for a Contrat from its
+      *          six guarantee flags (IT/IA/PE/DC/MT/CH). Each active
+      *          guarantee ('O') adds its flat tariff to the total;
+      *          a guarantee with no start date recorded is ignored
+      *          even if flagged active, since it cannot have been
+      *          priced in without a debut date.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculPrime.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  w-TarifIT                   pic 9(5)v99 value 120.00.
+       01  w-TarifIA                   pic 9(5)v99 value 180.00.
+       01  w-TarifPE                   pic 9(5)v99 value  95.00.
+       01  w-TarifDC                   pic 9(5)v99 value 250.00.
+       01  w-TarifMT                   pic 9(5)v99 value  60.00.
+       01  w-TarifCH                   pic 9(5)v99 value  40.00.
+
+       LINKAGE SECTION.
+           COPY WSCONTRA.
+
+       01  w-PrimeCalculee             pic 9(7)v99.
+
+       PROCEDURE DIVISION USING Contrat, w-PrimeCalculee.
+
+       MAIN-PROCEDURE.
+           MOVE 0 TO w-PrimeCalculee.
+
+           IF w-IT = 'O' AND w-IT-debut NOT = SPACES
+               ADD w-TarifIT TO w-PrimeCalculee
+           END-IF.
+           IF w-IA = 'O' AND w-IA-debut NOT = SPACES
+               ADD w-TarifIA TO w-PrimeCalculee
+           END-IF.
+           IF w-PE = 'O' AND w-PE-debut NOT = SPACES
+               ADD w-TarifPE TO w-PrimeCalculee
+           END-IF.
+           IF w-DC = 'O' AND w-DC-debut NOT = SPACES
+               ADD w-TarifDC TO w-PrimeCalculee
+           END-IF.
+           IF w-MT = 'O' AND w-MT-debut NOT = SPACES
+               ADD w-TarifMT TO w-PrimeCalculee
+           END-IF.
+           IF w-CH = 'O' AND w-CH-debut NOT = SPACES
+               ADD w-TarifCH TO w-PrimeCalculee
+           END-IF.
+
+           GOBACK.
+
+      * END PROGRAM CalculPrime.
