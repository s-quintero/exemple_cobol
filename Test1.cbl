@@ -1,21 +1,145 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Req 013 - real contract-validation subprogram. Checks
+      *          the dates and guarantee flags it already receives
+      *          (the full Contrat record, not just w-CodeContrat)
+      *          instead of just displaying the code and stopping.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Test1.
+       ENVIRONMENT DIVISION.
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
+
+       01  w-ContratValide             pic x value 'O'.
+           88  ContratValide           value 'O'.
+
+       01  w-GarCode                   pic xx.
+       01  w-GarFlag                   pic x.
+       01  w-GarDebut                  pic x(10).
+
+       01  w-DateAVerifier             pic x(10).
+       01  w-DateValide                pic x.
+           88  DateValide              value 'O'.
+
+       01  w-JJ                        pic 99.
+       01  w-MM                        pic 99.
+       01  w-AAAA                      pic 9(4).
+
        LINKAGE SECTION.
-       01 Contrat.
-              10  w-CodeContrat                  pic x(10).
-       PROCEDURE DIVISION USING Contrat .
+           COPY WSCONTRA.
+
+       PROCEDURE DIVISION USING Contrat.
        MAIN-PROCEDURE.
+           DISPLAY 'Validation du contrat: ' w-CodeContrat.
+           MOVE 'O' TO w-ContratValide.
+
+           IF w-DebutContrat = SPACES
+               DISPLAY '  Date de debut de contrat manquante'
+               MOVE 'N' TO w-ContratValide
+           ELSE
+               MOVE w-DebutContrat TO w-DateAVerifier
+               PERFORM Verifier-FormatDate
+               IF NOT DateValide
+                   DISPLAY '  Date de debut de contrat invalide: '
+                       w-DebutContrat
+                   MOVE 'N' TO w-ContratValide
+               END-IF
+           END-IF.
+
+           MOVE 'IT' TO w-GarCode.
+           MOVE w-IT TO w-GarFlag.
+           MOVE w-IT-debut TO w-GarDebut.
+           PERFORM Verifier-Garantie.
+
+           MOVE 'IA' TO w-GarCode.
+           MOVE w-IA TO w-GarFlag.
+           MOVE w-IA-debut TO w-GarDebut.
+           PERFORM Verifier-Garantie.
+
+           MOVE 'PE' TO w-GarCode.
+           MOVE w-PE TO w-GarFlag.
+           MOVE w-PE-debut TO w-GarDebut.
+           PERFORM Verifier-Garantie.
 
-            DISPLAY "w-CodeContrat module: "
-            DISPLAY w-CodeContrat.
+           MOVE 'DC' TO w-GarCode.
+           MOVE w-DC TO w-GarFlag.
+           MOVE w-DC-debut TO w-GarDebut.
+           PERFORM Verifier-Garantie.
 
-            STOP RUN.
+           MOVE 'MT' TO w-GarCode.
+           MOVE w-MT TO w-GarFlag.
+           MOVE w-MT-debut TO w-GarDebut.
+           PERFORM Verifier-Garantie.
+
+           MOVE 'CH' TO w-GarCode.
+           MOVE w-CH TO w-GarFlag.
+           MOVE w-CH-debut TO w-GarDebut.
+           PERFORM Verifier-Garantie.
+
+           IF ContratValide
+               DISPLAY 'Contrat ' w-CodeContrat ': OK'
+           ELSE
+               DISPLAY 'Contrat ' w-CodeContrat ': ANOMALIES DETECTEES'
+           END-IF.
+
+           GOBACK.
+
+      ******************************************************************
+      * A guarantee flagged 'O' must carry a start date; one flagged
+      * 'N' should not. w-GarCode/w-GarFlag/w-GarDebut must be set by
+      * the caller before this paragraph is performed.
+      ******************************************************************
+       Verifier-Garantie.
+           IF w-GarFlag = 'O'
+               IF w-GarDebut = SPACES
+                   DISPLAY '  Garantie ' w-GarCode
+                       ' active sans date de debut'
+                   MOVE 'N' TO w-ContratValide
+               ELSE
+                   MOVE w-GarDebut TO w-DateAVerifier
+                   PERFORM Verifier-FormatDate
+                   IF NOT DateValide
+                       DISPLAY '  Garantie ' w-GarCode
+                           ' date de debut invalide: ' w-GarDebut
+                       MOVE 'N' TO w-ContratValide
+                   END-IF
+               END-IF
+           ELSE
+               IF w-GarDebut NOT = SPACES
+                   DISPLAY '  Garantie ' w-GarCode
+                       ' inactive mais date de debut renseignee: '
+                       w-GarDebut
+                   MOVE 'N' TO w-ContratValide
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * A date field here is stored JJ/MM/AAAA (see BalayageGaranties).
+      * Treated as valid when the day/month/year components are
+      * numeric and fall within a plausible calendar range.
+      * w-DateAVerifier must be set by the caller before this
+      * paragraph is performed.
+      ******************************************************************
+       Verifier-FormatDate.
+           MOVE 'O' TO w-DateValide.
+           IF w-DateAVerifier (3:1) NOT = '/'
+                   OR w-DateAVerifier (6:1) NOT = '/'
+               MOVE 'N' TO w-DateValide
+           ELSE
+               IF NOT (w-DateAVerifier (1:2) IS NUMERIC
+                       AND w-DateAVerifier (4:2) IS NUMERIC
+                       AND w-DateAVerifier (7:4) IS NUMERIC)
+                   MOVE 'N' TO w-DateValide
+               ELSE
+                   MOVE w-DateAVerifier (1:2) TO w-JJ
+                   MOVE w-DateAVerifier (4:2) TO w-MM
+                   MOVE w-DateAVerifier (7:4) TO w-AAAA
+                   IF w-JJ < 1 OR w-JJ > 31
+                           OR w-MM < 1 OR w-MM > 12
+                       MOVE 'N' TO w-DateValide
+                   END-IF
+               END-IF
+           END-IF.
