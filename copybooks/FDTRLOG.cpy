@@ -0,0 +1,6 @@
+      ******************************************************************
+      * FD for the ChoixTraitement audit-trail transaction log.
+      * One line per operator action, same layout as ChoixTraitement.
+      ******************************************************************
+       FD  JournalTrt.
+       01  FD-JournalTrt               pic x(230).
