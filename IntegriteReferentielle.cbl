@@ -0,0 +1,341 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Req 024 - cross-file integrity reconciliation. Every
+      *          Contrat, Sinistres and ChoixTraitement record carries
+      *          one or more ref_ fields pointing back at the
+      *          client/contract/sinistre that owns it
+      *          (w-ref_CompteClient, w-ref_CodeClient,
+      *          w-ref_CodeContrat, w-ref_CodeSinitre), but nothing in
+      *          the system has ever checked that those pointers
+      *          actually resolve. This batch walks ContratF, SinisF
+      *          and today's JournalTrt and flags any ref_ field that
+      *          does not match a record on the owning master file,
+      *          plus any ClientF record whose own w-ref_CompteClient
+      *          has drifted from its w-CodeClient.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IntegriteReferentielle.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCLIEN.
+           COPY SELCONTR.
+           COPY SELSINIS.
+           COPY SELTRLOG.
+
+           SELECT RapportInteg ASSIGN TO "RAPINTEG.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCLIENT.
+           COPY FDCONTRA.
+           COPY FDSINISF.
+           COPY FDTRLOG.
+
+       FD  RapportInteg.
+       01  Rap-Ligne                   pic x(100).
+
+       WORKING-STORAGE SECTION.
+           COPY WSCLIFS.
+           COPY WSCNTFS.
+           COPY WSSINFS.
+           COPY WSTRLOG.
+           COPY WSCHTRT.
+
+       01  w-FinClients                pic x value 'N'.
+           88  FinClients              value 'O'.
+       01  w-FinContrats               pic x value 'N'.
+           88  FinContrats             value 'O'.
+       01  w-FinSinistres              pic x value 'N'.
+           88  FinSinistres            value 'O'.
+       01  w-FinTransactions           pic x value 'N'.
+           88  FinTransactions         value 'O'.
+
+       01  w-Trouve                    pic x value 'N'.
+           88  RefTrouve               value 'O'.
+
+       01  w-CodeClient-Recherche      pic x(10).
+       01  w-CodeContrat-Recherche     pic x(10).
+       01  w-CodeSinistre-Recherche    pic x(10).
+
+       01  w-DateDuJour                pic 9(8).
+
+       01  w-NbClients                 pic 9(7) value zero.
+       01  w-NbContrats                pic 9(7) value zero.
+       01  w-NbSinistres               pic 9(7) value zero.
+       01  w-NbTransactions            pic 9(7) value zero.
+       01  w-NbAnomalies               pic 9(7) value zero.
+
+       01  w-LigneAnomalie             pic x(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT ClientF.
+           OPEN INPUT ContratF.
+           OPEN INPUT SinisF.
+           OPEN OUTPUT RapportInteg.
+
+           MOVE 'Controle d''integrite referentielle' TO Rap-Ligne.
+           WRITE Rap-Ligne.
+           MOVE spaces TO Rap-Ligne.
+           WRITE Rap-Ligne.
+
+           perform Controler-Clients.
+           perform Controler-Contrats.
+           perform Controler-Sinistres.
+           perform Controler-Transactions.
+
+           MOVE spaces TO Rap-Ligne.
+           WRITE Rap-Ligne.
+           STRING 'Clients controles: ' w-NbClients
+               '  Contrats controles: ' w-NbContrats
+               '  Sinistres controles: ' w-NbSinistres
+               '  Transactions controlees: ' w-NbTransactions
+               DELIMITED BY SIZE INTO Rap-Ligne
+           WRITE Rap-Ligne.
+           STRING 'Anomalies detectees: ' w-NbAnomalies
+               DELIMITED BY SIZE INTO Rap-Ligne
+           WRITE Rap-Ligne.
+
+           CLOSE ClientF.
+           CLOSE ContratF.
+           CLOSE SinisF.
+           CLOSE RapportInteg.
+
+           DISPLAY 'Controle d''integrite termine: ' w-NbAnomalies
+               ' anomalie(s) sur ' w-NbClients ' clients, '
+               w-NbContrats ' contrats, ' w-NbSinistres ' sinistres.'.
+           STOP RUN.
+
+      ******************************************************************
+      * A client's own w-ref_CompteClient is set equal to its
+      * w-CodeClient at creation (see MenuInscription); flag any
+      * record where the two have drifted apart.
+      ******************************************************************
+       Controler-Clients.
+           MOVE LOW-VALUES TO FD-CodeClient.
+           START ClientF KEY IS NOT LESS THAN FD-CodeClient
+               INVALID KEY MOVE 'O' TO w-FinClients
+           END-START.
+
+           PERFORM UNTIL FinClients
+               READ ClientF NEXT RECORD
+                   AT END MOVE 'O' TO w-FinClients
+               END-READ
+               IF NOT FinClients
+                   ADD 1 TO w-NbClients
+                   IF FD-ref_CompteClient OF FD-Client
+                           NOT = FD-CodeClient
+                       STRING 'ClientF ' FD-CodeClient
+                           ': ref_CompteClient '
+                           FD-ref_CompteClient OF FD-Client
+                           ' different du code client'
+                           DELIMITED BY SIZE INTO w-LigneAnomalie
+                       perform Ecrire-Anomalie
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * Every Contrat's ref_CompteClient must resolve to a ClientF
+      * record - a contract cannot outlive the client it belongs to.
+      ******************************************************************
+       Controler-Contrats.
+           MOVE LOW-VALUES TO FD-CodeContrat.
+           START ContratF KEY IS NOT LESS THAN FD-CodeContrat
+               INVALID KEY MOVE 'O' TO w-FinContrats
+           END-START.
+
+           PERFORM UNTIL FinContrats
+               READ ContratF NEXT RECORD
+                   AT END MOVE 'O' TO w-FinContrats
+               END-READ
+               IF NOT FinContrats
+                   ADD 1 TO w-NbContrats
+                   MOVE FD-ref_CompteClient OF FD-Contrat
+                       TO w-CodeClient-Recherche
+                   perform Client-Existe
+                   IF NOT RefTrouve
+                       STRING 'ContratF ' FD-CodeContrat
+                           ': ref_CompteClient '
+                           FD-ref_CompteClient OF FD-Contrat
+                           ' introuvable dans ClientF'
+                           DELIMITED BY SIZE INTO w-LigneAnomalie
+                       perform Ecrire-Anomalie
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * Every Sinistres row must resolve both its client and its
+      * contract pointers.
+      ******************************************************************
+       Controler-Sinistres.
+           MOVE LOW-VALUES TO FD-CodeSinistre.
+           START SinisF KEY IS NOT LESS THAN FD-CodeSinistre
+               INVALID KEY MOVE 'O' TO w-FinSinistres
+           END-START.
+
+           PERFORM UNTIL FinSinistres
+               READ SinisF NEXT RECORD
+                   AT END MOVE 'O' TO w-FinSinistres
+               END-READ
+               IF NOT FinSinistres
+                   ADD 1 TO w-NbSinistres
+
+                   MOVE FD-ref_CodeClient TO w-CodeClient-Recherche
+                   perform Client-Existe
+                   IF NOT RefTrouve
+                       STRING 'SinisF ' FD-CodeSinistre
+                           ': ref_CodeClient ' FD-ref_CodeClient
+                           ' introuvable dans ClientF'
+                           DELIMITED BY SIZE INTO w-LigneAnomalie
+                       perform Ecrire-Anomalie
+                   END-IF
+
+                   MOVE FD-ref_CodeContrat TO w-CodeContrat-Recherche
+                   perform Contrat-Existe
+                   IF NOT RefTrouve
+                       STRING 'SinisF ' FD-CodeSinistre
+                           ': ref_CodeContrat ' FD-ref_CodeContrat
+                           ' introuvable dans ContratF'
+                           DELIMITED BY SIZE INTO w-LigneAnomalie
+                       perform Ecrire-Anomalie
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * Req 024 follow-up: the ChoixTraitement audit-trail journal is
+      * the fourth file named by the request. It is dated per run day
+      * (see w-NomJournal in WSTRLOG.cpy) rather than a single master
+      * file, so this control walks today's journal - a day with no
+      * journal yet (status 35, nothing logged today) is not an
+      * anomaly and is simply skipped.
+      ******************************************************************
+       Controler-Transactions.
+           ACCEPT w-DateDuJour FROM DATE YYYYMMDD.
+           STRING 'JOURNAL' w-DateDuJour '.DAT' DELIMITED BY SIZE
+               INTO w-NomJournal.
+
+           OPEN INPUT JournalTrt.
+           IF w-JournalTrt-Status = '35'
+               MOVE 'O' TO w-FinTransactions
+           ELSE
+               MOVE 'N' TO w-FinTransactions
+           END-IF.
+
+           PERFORM UNTIL FinTransactions
+               READ JournalTrt
+                   AT END MOVE 'O' TO w-FinTransactions
+               END-READ
+               IF NOT FinTransactions
+                   MOVE FD-JournalTrt TO ChoixTraitement
+                   ADD 1 TO w-NbTransactions
+
+                   IF w-ref_CompteClient OF ChoixTraitement NOT = spaces
+                       MOVE w-ref_CompteClient OF ChoixTraitement
+                           TO w-CodeClient-Recherche
+                       perform Client-Existe
+                       IF NOT RefTrouve
+                           STRING 'JournalTrt '
+                               w-ID-trt OF ChoixTraitement
+                               ': ref_CompteClient '
+                               w-ref_CompteClient OF ChoixTraitement
+                               ' introuvable dans ClientF'
+                               DELIMITED BY SIZE INTO w-LigneAnomalie
+                           perform Ecrire-Anomalie
+                       END-IF
+                   END-IF
+
+                   IF w-ref_CodeClient OF ChoixTraitement NOT = spaces
+                       MOVE w-ref_CodeClient OF ChoixTraitement
+                           TO w-CodeClient-Recherche
+                       perform Client-Existe
+                       IF NOT RefTrouve
+                           STRING 'JournalTrt '
+                               w-ID-trt OF ChoixTraitement
+                               ': ref_CodeClient '
+                               w-ref_CodeClient OF ChoixTraitement
+                               ' introuvable dans ClientF'
+                               DELIMITED BY SIZE INTO w-LigneAnomalie
+                           perform Ecrire-Anomalie
+                       END-IF
+                   END-IF
+
+                   IF w-ref_CodeContrat OF ChoixTraitement NOT = spaces
+                       MOVE w-ref_CodeContrat OF ChoixTraitement
+                           TO w-CodeContrat-Recherche
+                       perform Contrat-Existe
+                       IF NOT RefTrouve
+                           STRING 'JournalTrt '
+                               w-ID-trt OF ChoixTraitement
+                               ': ref_CodeContrat '
+                               w-ref_CodeContrat OF ChoixTraitement
+                               ' introuvable dans ContratF'
+                               DELIMITED BY SIZE INTO w-LigneAnomalie
+                           perform Ecrire-Anomalie
+                       END-IF
+                   END-IF
+
+                   IF w-ref_CodeSinitre OF ChoixTraitement NOT = spaces
+                       MOVE w-ref_CodeSinitre OF ChoixTraitement
+                           TO w-CodeSinistre-Recherche
+                       perform Sinistre-Existe
+                       IF NOT RefTrouve
+                           STRING 'JournalTrt '
+                               w-ID-trt OF ChoixTraitement
+                               ': ref_CodeSinitre '
+                               w-ref_CodeSinitre OF ChoixTraitement
+                               ' introuvable dans SinisF'
+                               DELIMITED BY SIZE INTO w-LigneAnomalie
+                           perform Ecrire-Anomalie
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF w-JournalTrt-Status NOT = '35'
+               CLOSE JournalTrt
+           END-IF.
+
+       Sinistre-Existe.
+           MOVE w-CodeSinistre-Recherche TO FD-CodeSinistre.
+           READ SinisF
+               KEY IS FD-CodeSinistre
+               INVALID KEY
+                   MOVE 'N' TO w-Trouve
+               NOT INVALID KEY
+                   MOVE 'O' TO w-Trouve
+           END-READ.
+
+       Client-Existe.
+           MOVE w-CodeClient-Recherche TO FD-CodeClient.
+           READ ClientF
+               KEY IS FD-CodeClient
+               INVALID KEY
+                   MOVE 'N' TO w-Trouve
+               NOT INVALID KEY
+                   MOVE 'O' TO w-Trouve
+           END-READ.
+
+       Contrat-Existe.
+           MOVE w-CodeContrat-Recherche TO FD-CodeContrat.
+           READ ContratF
+               KEY IS FD-CodeContrat
+               INVALID KEY
+                   MOVE 'N' TO w-Trouve
+               NOT INVALID KEY
+                   MOVE 'O' TO w-Trouve
+           END-READ.
+
+       Ecrire-Anomalie.
+           MOVE w-LigneAnomalie TO Rap-Ligne.
+           WRITE Rap-Ligne.
+           ADD 1 TO w-NbAnomalies.
+
+      * END PROGRAM IntegriteReferentielle.
