@@ -0,0 +1,23 @@
+      ******************************************************************
+      * FD for the expired-contract archive file. Same fields as the
+      * active contract master (FDCONTRA.cpy), prefixed FDA- since
+      * FDCONTRA.cpy is COPYd into the same archiving program.
+      ******************************************************************
+       FD  ContratArchive.
+       01  FDA-Contrat.
+              10  FDA-CodeContrat                pic x(10).
+              10  FDA-ref_CompteClient           pic x(10).
+              10  FDA-DebutContrat               pic x(10).
+              10  FDA-FinContrat                 pic x(20).
+              10  FDA-IT                         pic x.
+              10  FDA-IT-debut                   pic x(10).
+              10  FDA-IA                         pic x.
+              10  FDA-IA-debut                   pic x(10).
+              10  FDA-PE                         pic x.
+              10  FDA-PE-debut                   pic x(10).
+              10  FDA-DC                         pic x.
+              10  FDA-DC-debut                   pic x(10).
+              10  FDA-MT                         pic x.
+              10  FDA-MT-debut                   pic x(10).
+              10  FDA-CH                         pic x.
+              10  FDA-CH-debut                   pic x(10).
