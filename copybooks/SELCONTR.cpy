@@ -0,0 +1,8 @@
+      ******************************************************************
+      * FILE-CONTROL entry for the contract master file.
+      ******************************************************************
+           SELECT ContratF ASSIGN TO "CONTRATF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-CodeContrat
+               FILE STATUS IS w-ContratF-Status.
