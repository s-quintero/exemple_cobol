@@ -0,0 +1,26 @@
+      ******************************************************************
+      * FD for the contract history file. One line per dated snapshot
+      * of a Contrat record: the snapshot date followed by the same
+      * fields as Contrat (WSCONTRA.cpy). Field names are prefixed
+      * FDH- (rather than FD-) since FDCONTRA.cpy is COPYd into the
+      * same programs that write this history.
+      ******************************************************************
+       FD  ContratHisto.
+       01  FD-ContratHisto.
+           05  FDH-DateHistorique      pic x(8).
+           05  FDH-CodeContrat         pic x(10).
+           05  FDH-ref_CompteClient    pic x(10).
+           05  FDH-DebutContrat        pic x(10).
+           05  FDH-FinContrat          pic x(20).
+           05  FDH-IT                  pic x.
+           05  FDH-IT-debut            pic x(10).
+           05  FDH-IA                  pic x.
+           05  FDH-IA-debut            pic x(10).
+           05  FDH-PE                  pic x.
+           05  FDH-PE-debut            pic x(10).
+           05  FDH-DC                  pic x.
+           05  FDH-DC-debut            pic x(10).
+           05  FDH-MT                  pic x.
+           05  FDH-MT-debut            pic x(10).
+           05  FDH-CH                  pic x.
+           05  FDH-CH-debut            pic x(10).
